@@ -0,0 +1,44 @@
+000100******************************************************************
+000200* Copyright Amazon.com, Inc. or its affiliates.
+000300* All Rights Reserved.
+000400*
+000500* Licensed under the Apache License, Version 2.0 (the "License").
+000600* You may not use this file except in compliance with the License.
+000700* You may obtain a copy of the License at
+000800*
+000900*    http://www.apache.org/licenses/LICENSE-2.0
+001000*
+001100* Unless required by applicable law or agreed to in writing,
+001200* software distributed under the License is distributed on an
+001300* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+001400* either express or implied. See the License for the specific
+001500* language governing permissions and limitations under the License
+001600******************************************************************
+001700******************************************************************
+001800*    COPYBOOK  :  VARREC                                        *
+001900*    PURPOSE   :  ONE FORMATTED DETAIL LINE OF THE DAILY RUN-    *
+002000*                 COUNT RECONCILIATION, SHOWING EXPECTED VS      *
+002100*                 ACTUAL RUN COUNT PER SIMULATED JOB-ID AND      *
+002200*                 WHETHER THE TWO MATCH, SUITABLE FOR THE OPS    *
+002300*                 BATCH SIGN-OFF EVIDENCE PACKAGE.               *
+002400*    WRITTEN   :  AMAZON WEB SERVICES - MAINFRAME MODERNIZATION  *
+002500*-----------------------------------------------------------------
+002600*    MODIFICATION HISTORY                                        *
+002700*    DATE       BY       DESCRIPTION                             *
+002800*    --------   -------  ------------------------------------    *
+002900*    2026-08-08  RLB     INITIAL VERSION.                        *
+003000******************************************************************
+003100 01  VAR-RECORD.
+003200     05  VAR-LABEL-JOB               PIC X(05).
+003300     05  VAR-JOB-ID                  PIC X(08).
+003400     05  VAR-LABEL-DATE              PIC X(06).
+003500     05  VAR-RUN-DATE                PIC 9(06).
+003600     05  VAR-LABEL-EXP               PIC X(10).
+003700     05  VAR-EXPECTED-COUNT          PIC 9(04).
+003800     05  VAR-LABEL-ACT               PIC X(08).
+003900     05  VAR-ACTUAL-COUNT            PIC 9(04).
+004000     05  VAR-LABEL-STATUS            PIC X(08).
+004100     05  VAR-STATUS                  PIC X(08).
+004200         88  VAR-STATUS-MATCH           VALUE 'MATCH'.
+004300         88  VAR-STATUS-VARIANCE        VALUE 'VARIANCE'.
+004400     05  FILLER                      PIC X(09).

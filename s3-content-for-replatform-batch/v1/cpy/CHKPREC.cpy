@@ -0,0 +1,37 @@
+000100******************************************************************
+000200* Copyright Amazon.com, Inc. or its affiliates.
+000300* All Rights Reserved.
+000400*
+000500* Licensed under the Apache License, Version 2.0 (the "License").
+000600* You may not use this file except in compliance with the License.
+000700* You may obtain a copy of the License at
+000800*
+000900*    http://www.apache.org/licenses/LICENSE-2.0
+001000*
+001100* Unless required by applicable law or agreed to in writing,
+001200* software distributed under the License is distributed on an
+001300* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+001400* either express or implied. See the License for the specific
+001500* language governing permissions and limitations under the License
+001600******************************************************************
+001700******************************************************************
+001800*    COPYBOOK  :  CHKPREC                                        *
+001900*    PURPOSE   :  CHECKPOINT RECORD - ONE PER JOB-ID / STEP-     *
+002000*                 NUMBER - RECORDING WHETHER A SIMULATED BATCH   *
+002100*                 STEP HAS COMPLETED.  USED TO VALIDATE THE      *
+002200*                 SCHEDULER'S RESTART-FROM-CHECKPOINT CAPABILITY. *
+002300*    WRITTEN   :  AMAZON WEB SERVICES - MAINFRAME MODERNIZATION  *
+002400*-----------------------------------------------------------------
+002500*    MODIFICATION HISTORY                                        *
+002600*    DATE       BY       DESCRIPTION                             *
+002700*    --------   -------  ------------------------------------    *
+002800*    2026-08-08  RLB     INITIAL VERSION.                        *
+002900******************************************************************
+003000 01  CHKP-RECORD.
+003100     05  CHKP-JOB-ID                 PIC X(08).
+003200     05  CHKP-STEP-NUMBER            PIC 9(02).
+003300     05  CHKP-STEP-STATUS            PIC X(01).
+003400         88  CHKP-STEP-COMPLETE         VALUE 'C'.
+003500         88  CHKP-STEP-PENDING          VALUE 'P'.
+003550     05  CHKP-RUN-DATE               PIC 9(06).
+003600     05  FILLER                      PIC X(07).

@@ -0,0 +1,39 @@
+000100******************************************************************
+000200* Copyright Amazon.com, Inc. or its affiliates.
+000300* All Rights Reserved.
+000400*
+000500* Licensed under the Apache License, Version 2.0 (the "License").
+000600* You may not use this file except in compliance with the License.
+000700* You may obtain a copy of the License at
+000800*
+000900*    http://www.apache.org/licenses/LICENSE-2.0
+001000*
+001100* Unless required by applicable law or agreed to in writing,
+001200* software distributed under the License is distributed on an
+001300* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+001400* either express or implied. See the License for the specific
+001500* language governing permissions and limitations under the License
+001600******************************************************************
+001700******************************************************************
+001800*    COPYBOOK  :  JOBPREC                                       *
+001900*    PURPOSE   :  JOB-PROFILE RECORD - ONE PER SIMULATED         *
+002000*                 SCHEDULER JOB. CARRIES THE SCHEDULED RUN       *
+002100*                 WINDOW, DISPATCH PRIORITY AND PREREQUISITE     *
+002200*                 JOB-ID LIST CBLHELLO LOOKS UP BY JOB-ID TO     *
+002300*                 STAND IN FOR THE JOB'S OWN DEPENDENCY-CHAIN    *
+002400*                 RULES DURING A SIMULATION RUN.                *
+002500*    WRITTEN   :  AMAZON WEB SERVICES - MAINFRAME MODERNIZATION  *
+002600*-----------------------------------------------------------------
+002700*    MODIFICATION HISTORY                                        *
+002800*    DATE       BY       DESCRIPTION                             *
+002900*    --------   -------  ------------------------------------    *
+003000*    2026-08-08  RLB     INITIAL VERSION.                        *
+003100******************************************************************
+003200 01  JOBP-RECORD.
+003300     05  JOBP-JOB-ID                 PIC X(08).
+003400     05  JOBP-SCHED-START            PIC 9(04).
+003500     05  JOBP-SCHED-END              PIC 9(04).
+003600     05  JOBP-PRIORITY               PIC 9(02).
+003700     05  JOBP-PREREQ-COUNT           PIC 9(01).
+003800     05  JOBP-PREREQ-LIST            PIC X(08) OCCURS 5 TIMES.
+003900     05  FILLER                      PIC X(11).

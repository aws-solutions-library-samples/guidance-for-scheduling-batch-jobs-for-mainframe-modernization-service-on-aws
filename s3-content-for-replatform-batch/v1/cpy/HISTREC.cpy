@@ -0,0 +1,44 @@
+000100******************************************************************
+000200* Copyright Amazon.com, Inc. or its affiliates.
+000300* All Rights Reserved.
+000400*
+000500* Licensed under the Apache License, Version 2.0 (the "License").
+000600* You may not use this file except in compliance with the License.
+000700* You may obtain a copy of the License at
+000800*
+000900*    http://www.apache.org/licenses/LICENSE-2.0
+001000*
+001100* Unless required by applicable law or agreed to in writing,
+001200* software distributed under the License is distributed on an
+001300* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+001400* either express or implied. See the License for the specific
+001500* language governing permissions and limitations under the License
+001600******************************************************************
+001700******************************************************************
+001800*    COPYBOOK  :  HISTREC                                        *
+001900*    PURPOSE   :  PERSISTENT RUN-HISTORY RECORD APPENDED EVERY    *
+002000*                 TIME CBLHELLO EXECUTES, FOR TREND REPORTING ON  *
+002100*                 SCHEDULER SMOKE-TEST RUNS.                     *
+002200*    WRITTEN   :  AMAZON WEB SERVICES - MAINFRAME MODERNIZATION  *
+002300*-----------------------------------------------------------------
+002400*    MODIFICATION HISTORY                                        *
+002500*    DATE       BY       DESCRIPTION                             *
+002600*    --------   -------  ------------------------------------    *
+002700*    2026-08-08  RLB     INITIAL VERSION.                        *
+002800*    2026-08-08  RLB     ADD END-TIME AND ELAPSED-SECONDS SO      *
+002900*                        RUN DURATION CAN BE TRENDED ALONGSIDE    *
+003000*                        RETURN CODE, NOT JUST START TIME.        *
+003100*    2026-08-08  RLB     ADD JOB-ID SO A RUN CAN BE TALLIED       *
+003200*                        AGAINST THE SIMULATED JOB IT REPRESENTS,*
+003300*                        NOT JUST THE CANARY PROGRAM NAME.        *
+003400******************************************************************
+003500 01  HIST-RECORD.
+003600     05  HIST-PROGRAM-NAME           PIC X(08).
+003700     05  HIST-JOB-ID                 PIC X(08).
+003800     05  HIST-RUN-DATE               PIC 9(06).
+003900     05  HIST-RUN-TIME               PIC 9(08).
+004000     05  HIST-PARM-VALUE             PIC 9(02).
+004100     05  HIST-RETURN-CODE            PIC 9(02).
+004200     05  HIST-END-TIME               PIC 9(08).
+004300     05  HIST-ELAPSED-SECONDS        PIC 9(07).
+004400     05  FILLER                      PIC X(03).

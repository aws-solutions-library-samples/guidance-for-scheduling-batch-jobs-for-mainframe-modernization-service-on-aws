@@ -0,0 +1,34 @@
+000100******************************************************************
+000200* Copyright Amazon.com, Inc. or its affiliates.
+000300* All Rights Reserved.
+000400*
+000500* Licensed under the Apache License, Version 2.0 (the "License").
+000600* You may not use this file except in compliance with the License.
+000700* You may obtain a copy of the License at
+000800*
+000900*    http://www.apache.org/licenses/LICENSE-2.0
+001000*
+001100* Unless required by applicable law or agreed to in writing,
+001200* software distributed under the License is distributed on an
+001300* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+001400* either express or implied. See the License for the specific
+001500* language governing permissions and limitations under the License
+001600******************************************************************
+001700******************************************************************
+001800*    COPYBOOK  :  RECNREC                                       *
+001900*    PURPOSE   :  EXPECTED DAILY RUN-COUNT ENTRY - ONE RECORD    *
+002000*                 PER SIMULATED JOB-ID, USED BY CBLRECON TO      *
+002100*                 RECONCILE HOW MANY TIMES A JOB ACTUALLY RAN     *
+002200*                 TODAY (PER HISTFILE) AGAINST HOW MANY TIMES     *
+002300*                 THE NIGHT'S BATCH SCHEDULE EXPECTED IT TO RUN.  *
+002400*    WRITTEN   :  AMAZON WEB SERVICES - MAINFRAME MODERNIZATION  *
+002500*-----------------------------------------------------------------
+002600*    MODIFICATION HISTORY                                        *
+002700*    DATE       BY       DESCRIPTION                             *
+002800*    --------   -------  ------------------------------------    *
+002900*    2026-08-08  RLB     INITIAL VERSION.                        *
+003000******************************************************************
+003100 01  RECN-RECORD.
+003200     05  RECN-JOB-ID                 PIC X(08).
+003300     05  RECN-EXPECTED-COUNT         PIC 9(04).
+003400     05  FILLER                      PIC X(08).

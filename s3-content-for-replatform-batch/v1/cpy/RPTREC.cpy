@@ -0,0 +1,44 @@
+000100******************************************************************
+000200* Copyright Amazon.com, Inc. or its affiliates.
+000300* All Rights Reserved.
+000400*
+000500* Licensed under the Apache License, Version 2.0 (the "License").
+000600* You may not use this file except in compliance with the License.
+000700* You may obtain a copy of the License at
+000800*
+000900*    http://www.apache.org/licenses/LICENSE-2.0
+001000*
+001100* Unless required by applicable law or agreed to in writing,
+001200* software distributed under the License is distributed on an
+001300* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+001400* either express or implied. See the License for the specific
+001500* language governing permissions and limitations under the License
+001600******************************************************************
+001700******************************************************************
+001800*    COPYBOOK  :  RPTREC                                        *
+001900*    PURPOSE   :  ONE FORMATTED DETAIL LINE OF THE JOB-RUN       *
+002000*                 SUMMARY REPORT, SUITABLE FOR ARCHIVING AND     *
+002100*                 ATTACHING TO THE DAILY OPS SIGN-OFF EMAIL.     *
+002200*    WRITTEN   :  AMAZON WEB SERVICES - MAINFRAME MODERNIZATION  *
+002300*-----------------------------------------------------------------
+002400*    MODIFICATION HISTORY                                        *
+002500*    DATE       BY       DESCRIPTION                             *
+002600*    --------   -------  ------------------------------------    *
+002700*    2026-08-08  RLB     INITIAL VERSION.                        *
+002800******************************************************************
+002900 01  RPT-RECORD.
+003000     05  RPT-LABEL-JOB               PIC X(05).
+003100     05  RPT-JOB-NAME                PIC X(08).
+003200     05  RPT-LABEL-START             PIC X(09).
+003300     05  RPT-START-DATE               PIC 9(06).
+003400     05  FILLER                      PIC X(01).
+003500     05  RPT-START-TIME               PIC 9(08).
+003600     05  RPT-LABEL-END                PIC X(07).
+003700     05  RPT-END-DATE                 PIC 9(06).
+003800     05  FILLER                      PIC X(01).
+003900     05  RPT-END-TIME                 PIC 9(08).
+004000     05  RPT-LABEL-PARM               PIC X(08).
+004100     05  RPT-PARM-VALUE               PIC 9(02).
+004200     05  RPT-LABEL-RC                 PIC X(06).
+004300     05  RPT-RETURN-CODE              PIC 9(02).
+004400     05  FILLER                      PIC X(09).

@@ -0,0 +1,39 @@
+000100******************************************************************
+000200* Copyright Amazon.com, Inc. or its affiliates.
+000300* All Rights Reserved.
+000400*
+000500* Licensed under the Apache License, Version 2.0 (the "License").
+000600* You may not use this file except in compliance with the License.
+000700* You may obtain a copy of the License at
+000800*
+000900*    http://www.apache.org/licenses/LICENSE-2.0
+001000*
+001100* Unless required by applicable law or agreed to in writing,
+001200* software distributed under the License is distributed on an
+001300* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+001400* either express or implied. See the License for the specific
+001500* language governing permissions and limitations under the License
+001600******************************************************************
+001700******************************************************************
+001800*    COPYBOOK  :  CTLREC                                        *
+001900*    PURPOSE   :  JOB CONTROL ENTRY - ONE TEST CASE PER RECORD   *
+002000*                 (JOB-ID / EXPECTED RETURN CODE / RESTART STEP  *
+002100*                 TRIPLE) USED TO DRIVE CBLHELLO FROM A CONTROL  *
+002200*                 FILE INSTEAD OF A SINGLE PARM CARD.            *
+002300*                                                                *
+002400*    WRITTEN   :  AMAZON WEB SERVICES - MAINFRAME MODERNIZATION  *
+002500*-----------------------------------------------------------------
+002600*    MODIFICATION HISTORY                                        *
+002700*    DATE       BY       DESCRIPTION                             *
+002800*    --------   -------  ------------------------------------    *
+002900*    2026-08-08  RLB     INITIAL VERSION.                        *
+003000*    2026-08-08  RLB     ADDED CTL-RESTART-STEP SO EACH ENTRY    *
+003100*                        CAN CARRY ITS OWN RESTART STEP INSTEAD  *
+003200*                        OF SHARING ONE PARM-RESTART-STEP ACROSS *
+003300*                        EVERY JOB-ID IN THE FILE.               *
+003400******************************************************************
+003500 01  CTL-RECORD.
+003600     05  CTL-JOB-ID                  PIC X(08).
+003700     05  CTL-EXPECTED-RC             PIC 9(02).
+003800     05  CTL-RESTART-STEP            PIC 9(02).
+003900     05  FILLER                      PIC X(08).

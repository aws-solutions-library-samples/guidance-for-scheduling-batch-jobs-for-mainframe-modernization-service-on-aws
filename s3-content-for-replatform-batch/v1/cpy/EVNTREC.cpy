@@ -0,0 +1,40 @@
+000100******************************************************************
+000200* Copyright Amazon.com, Inc. or its affiliates.
+000300* All Rights Reserved.
+000400*
+000500* Licensed under the Apache License, Version 2.0 (the "License").
+000600* You may not use this file except in compliance with the License.
+000700* You may obtain a copy of the License at
+000800*
+000900*    http://www.apache.org/licenses/LICENSE-2.0
+001000*
+001100* Unless required by applicable law or agreed to in writing,
+001200* software distributed under the License is distributed on an
+001300* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+001400* either express or implied. See the License for the specific
+001500* language governing permissions and limitations under the License
+001600******************************************************************
+001700******************************************************************
+001800*    COPYBOOK  :  EVNTREC                                       *
+001900*    PURPOSE   :  JOB-COMPLETION EVENT WRITTEN ONCE PER RUN SO   *
+002000*                 AN EXTERNAL SCHEDULER BRIDGE CAN TRIGGER       *
+002100*                 DEPENDENT JOBS OFF CBLHELLO'S COMPLETION        *
+002200*                 INSTEAD OF POLLING JOB-LOG STATUS.             *
+002300*    WRITTEN   :  AMAZON WEB SERVICES - MAINFRAME MODERNIZATION  *
+002400*-----------------------------------------------------------------
+002500*    MODIFICATION HISTORY                                        *
+002600*    DATE       BY       DESCRIPTION                             *
+002700*    --------   -------  ------------------------------------    *
+002800*    2026-08-08  RLB     INITIAL VERSION.                        *
+002900******************************************************************
+003000 01  EVNT-RECORD.
+003100     05  EVNT-PROGRAM-NAME           PIC X(08).
+003200     05  EVNT-END-DATE               PIC 9(06).
+003300     05  EVNT-END-TIME               PIC 9(08).
+003400     05  EVNT-RETURN-CODE            PIC 9(02).
+003500     05  EVNT-STATUS                 PIC X(01).
+003600         88  EVNT-STATUS-NORMAL         VALUE 'N'.
+003700         88  EVNT-STATUS-WARNING        VALUE 'W'.
+003800         88  EVNT-STATUS-ERROR          VALUE 'E'.
+003900         88  EVNT-STATUS-SEVERE         VALUE 'S'.
+004000     05  FILLER                      PIC X(14).

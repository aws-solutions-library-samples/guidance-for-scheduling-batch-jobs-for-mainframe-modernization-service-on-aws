@@ -0,0 +1,454 @@
+000100******************************************************************
+000200* Copyright Amazon.com, Inc. or its affiliates.
+000300* All Rights Reserved.
+000400*
+000500* Licensed under the Apache License, Version 2.0 (the "License").
+000600* You may not use this file except in compliance with the License.
+000700* You may obtain a copy of the License at
+000800*
+000900*    http://www.apache.org/licenses/LICENSE-2.0
+001000*
+001100* Unless required by applicable law or agreed to in writing,
+001200* software distributed under the License is distributed on an
+001300* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+001400* either express or implied. See the License for the specific
+001500* language governing permissions and limitations under the License
+001600******************************************************************
+001700 IDENTIFICATION DIVISION.
+001800*-----------------------
+001900 PROGRAM-ID.    CBLRECON.
+002000 AUTHOR.        R BOSWELL.
+002100 INSTALLATION.  AWS MAINFRAME MODERNIZATION - BATCH SCHEDULING.
+002200 DATE-WRITTEN.  2026-08-08.
+002300 DATE-COMPILED.
+002400*-----------------------------------------------------------------
+002500*    MODIFICATION HISTORY
+002600*    DATE       BY       DESCRIPTION
+002700*    --------   -------  ------------------------------------
+002800*    2026-08-08  RLB     INITIAL VERSION - TALLIES TODAY'S
+002900*                        ACTUAL PER-JOB-ID RUN COUNT FROM
+003000*                        HISTFILE AGAINST THE EXPECTED DAILY
+003100*                        RUN COUNT ON RECNFILE AND WRITES A
+003200*                        VARIANCE DETAIL LINE PER EXPECTED
+003300*                        JOB-ID TO VARFILE, SO OPS HAS
+003400*                        EVIDENCE THAT THE FULL BATCH SUITE
+003500*                        COMPLETED RATHER THAN A GUT CHECK.
+003600******************************************************************
+003700/
+003800 ENVIRONMENT DIVISION.
+003900*--------------------
+004000 CONFIGURATION SECTION.
+004100 SOURCE-COMPUTER.   IBM-ZSERIES.
+004200 OBJECT-COMPUTER.   IBM-ZSERIES.
+004300*
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600*---------------------------------------------------------------
+004700*    HISTFILE - PERSISTENT RUN-HISTORY LOG WRITTEN BY CBLHELLO.
+004800*    EVERY RECORD WHOSE HIST-RUN-DATE MATCHES CURRENT-DATE IS
+004900*    TALLIED BY HIST-JOB-ID TO BUILD TODAY'S ACTUAL RUN COUNTS.
+005000*---------------------------------------------------------------
+005100     SELECT HIST-FILE       ASSIGN TO HISTFILE
+005200                             ORGANIZATION IS LINE SEQUENTIAL
+005300                             FILE STATUS  IS WS-HIST-STATUS.
+005400*---------------------------------------------------------------
+005500*    RECNFILE - CONTROL FILE OF EXPECTED DAILY RUN COUNTS PER
+005600*    SIMULATED JOB-ID. WHEN THIS FILE CANNOT BE OPENED THERE IS
+005700*    NOTHING TO RECONCILE AND THE RUN ENDS WITHOUT PRODUCING
+005800*    VARFILE DETAIL.
+005900*---------------------------------------------------------------
+006000     SELECT RECN-FILE       ASSIGN TO RECNFILE
+006100                             ORGANIZATION IS LINE SEQUENTIAL
+006200                             FILE STATUS  IS WS-RECN-STATUS.
+006300*---------------------------------------------------------------
+006400*    VARFILE - RUN-COUNT RECONCILIATION DETAIL REPORT. ONE
+006500*    LINE IS WRITTEN PER RECNFILE ENTRY SHOWING EXPECTED VS
+006600*    ACTUAL RUN COUNT AND A MATCH/VARIANCE STATUS, SUITABLE
+006700*    FOR ARCHIVING WITH THE DAILY OPS SIGN-OFF EVIDENCE.
+006800*---------------------------------------------------------------
+006900     SELECT VAR-FILE        ASSIGN TO VARFILE
+007000                             ORGANIZATION IS LINE SEQUENTIAL
+007100                             FILE STATUS  IS WS-VAR-STATUS.
+007200*
+007300 DATA DIVISION.
+007400*-------------
+007500 FILE SECTION.
+007600*
+007700 FD  HIST-FILE
+007800     RECORDING MODE IS F
+007900     LABEL RECORDS ARE STANDARD.
+008000     COPY HISTREC.
+008100*
+008200 FD  RECN-FILE
+008300     RECORDING MODE IS F
+008400     LABEL RECORDS ARE STANDARD.
+008500     COPY RECNREC.
+008600*
+008700 FD  VAR-FILE
+008800     RECORDING MODE IS F
+008900     LABEL RECORDS ARE STANDARD.
+009000     COPY VARREC.
+009100*
+009200/
+009300 WORKING-STORAGE SECTION.
+009400*
+009500*****************************************************
+009600* STRUCTURE FOR INPUT                               *
+009700*****************************************************
+009800 01 WS-VARIABLES.
+009900    05 WS-PROGRAM                PIC X(08) VALUE 'CBLRECON'.
+010000    05 CURRENT-DATE              PIC 9(06).
+010100*
+010200*****************************************************
+010300* STATUS FIELDS                                     *
+010400*****************************************************
+010500 01 WS-HIST-STATUS               PIC X(02) VALUE '00'.
+010600    88 WS-HIST-STATUS-OK            VALUE '00'.
+010700    88 WS-HIST-STATUS-EOF           VALUE '10'.
+010800*
+010900 01 WS-RECN-STATUS               PIC X(02) VALUE '00'.
+011000    88 WS-RECN-STATUS-OK            VALUE '00'.
+011100    88 WS-RECN-STATUS-EOF           VALUE '10'.
+011200*
+011300 01 WS-VAR-STATUS                PIC X(02) VALUE '00'.
+011400    88 WS-VAR-STATUS-OK             VALUE '00'.
+011500*
+011600 01 WS-RECN-FILE-SWITCH          PIC X(01) VALUE 'N'.
+011700    88 WS-RECN-FILE-PRESENT         VALUE 'Y'.
+011800    88 WS-RECN-FILE-ABSENT          VALUE 'N'.
+011900*
+012000*****************************************************
+012100* ACTUAL-RUN-COUNT TABLE - BUILT BY TALLYING EVERY   *
+012200* HISTFILE RECORD DATED CURRENT-DATE, ONE ENTRY PER  *
+012300* DISTINCT JOB-ID ENCOUNTERED.                       *
+012400*****************************************************
+012500 01 WS-ACT-IDX                   PIC 9(04) VALUE 0.
+012600 01 WS-ACT-SRCH-IDX              PIC 9(04) VALUE 0.
+012700 01 WS-ACT-FOUND-SWITCH          PIC X(01) VALUE 'N'.
+012800    88 WS-ACT-ENTRY-FOUND           VALUE 'Y'.
+012900*
+013000 01 WS-ACTUAL-TABLE.
+013100    05 WS-ACT-ENTRY-COUNT        PIC 9(04) VALUE 0.
+013200    05 WS-ACT-ENTRIES OCCURS 0 TO 200 TIMES
+013300              DEPENDING ON WS-ACT-ENTRY-COUNT.
+013400       10 WS-ACT-TBL-JOB-ID         PIC X(08).
+013500       10 WS-ACT-TBL-RUN-COUNT      PIC 9(04) VALUE 0.
+013600*
+013700*****************************************************
+013800* EXPECTED-RUN-COUNT TABLE - LOADED FROM RECNFILE AT *
+013900* START-UP AND HELD FOR THE LIFE OF THE RUN.         *
+014000*****************************************************
+014100 01 WS-RECN-IDX                  PIC 9(04) VALUE 0.
+014200 01 WS-RECN-TABLE.
+014300    05 WS-RECN-ENTRY-COUNT       PIC 9(04) VALUE 0.
+014400    05 WS-RECN-ENTRIES OCCURS 0 TO 200 TIMES
+014500              DEPENDING ON WS-RECN-ENTRY-COUNT.
+014600       10 WS-RECN-TBL-JOB-ID        PIC X(08).
+014700       10 WS-RECN-TBL-EXP-COUNT     PIC 9(04).
+014800*
+014900 01 WS-VAR-COUNT                 PIC 9(04) VALUE 0.
+015000 01 WS-MATCH-COUNT                PIC 9(04) VALUE 0.
+015100 01 WS-VARIANCE-COUNT             PIC 9(04) VALUE 0.
+015200*
+015300 PROCEDURE DIVISION.
+015400*****************************************************
+015500* MAIN PROGRAM ROUTINE                              *
+015600*****************************************************
+015700 0000-MAIN-PROCESS.
+015800*
+015900      PERFORM 1000-INITIALIZE
+016000         THRU 1000-INITIALIZE-EXIT
+016100*
+016200      IF WS-RECN-FILE-PRESENT
+016300         PERFORM 2000-PROCESS-EXPECTED-ENTRY
+016400            THRU 2000-PROCESS-EXPECTED-ENTRY-EXIT
+016500            VARYING WS-RECN-IDX FROM 1 BY 1
+016600            UNTIL WS-RECN-IDX > WS-RECN-ENTRY-COUNT
+016700      END-IF
+016800*
+016900      PERFORM 9000-TERMINATE
+017000         THRU 9000-TERMINATE-EXIT
+017100*
+017200      GOBACK
+017300      .
+017400 0000-MAIN-PROCESS-EXIT.
+017500      EXIT.
+017600*
+017700*****************************************************
+017800* 1000-INITIALIZE - OBTAIN TODAY'S DATE, TALLY       *
+017900* TODAY'S ACTUAL RUN COUNTS FROM HISTFILE AND LOAD   *
+018000* THE EXPECTED RUN-COUNT CONTROL FILE, IF PRESENT.   *
+018100*****************************************************
+018200 1000-INITIALIZE.
+018300*
+018400      DISPLAY 'START OF PROGRAM : ' WS-PROGRAM
+018500      DISPLAY '-------------------------------'
+018600      DISPLAY ' '
+018700*
+018800      ACCEPT CURRENT-DATE     FROM DATE
+018900*
+019000      PERFORM 1100-LOAD-ACTUAL-COUNTS
+019100         THRU 1100-LOAD-ACTUAL-COUNTS-EXIT
+019200*
+019300      OPEN INPUT RECN-FILE
+019400      IF WS-RECN-STATUS-OK
+019500         SET WS-RECN-FILE-PRESENT   TO TRUE
+019600         PERFORM 1210-LOAD-RECN-RECORD
+019700            THRU 1210-LOAD-RECN-RECORD-EXIT
+019800            UNTIL WS-RECN-STATUS-EOF
+019900         CLOSE RECN-FILE
+020000      ELSE
+020100         SET WS-RECN-FILE-ABSENT    TO TRUE
+020200         DISPLAY ' *** RECNFILE NOT FOUND - NO EXPECTED RUN '
+020300            'COUNTS TO RECONCILE AGAINST ***'
+020400      END-IF
+020500*
+020600      OPEN OUTPUT VAR-FILE
+020610      IF NOT WS-VAR-STATUS-OK
+020620         DISPLAY ' *** VARFILE COULD NOT BE OPENED - STATUS: '
+020630            WS-VAR-STATUS ' ***'
+020640      END-IF
+020700      .
+020800 1000-INITIALIZE-EXIT.
+020900      EXIT.
+021000*
+021100*****************************************************
+021200* 1100-LOAD-ACTUAL-COUNTS - OPEN HISTFILE, IF        *
+021300* PRESENT, AND TALLY EVERY RECORD DATED              *
+021400* CURRENT-DATE INTO WS-ACTUAL-TABLE BY JOB-ID. WHEN  *
+021500* HISTFILE IS NOT PRESENT EVERY JOB-ID SHOWS AN      *
+021600* ACTUAL RUN COUNT OF ZERO.                          *
+021700*****************************************************
+021800 1100-LOAD-ACTUAL-COUNTS.
+021900*
+022000      OPEN INPUT HIST-FILE
+022100      IF WS-HIST-STATUS-OK
+022200         PERFORM 1110-TALLY-HIST-RECORD
+022300            THRU 1110-TALLY-HIST-RECORD-EXIT
+022400            UNTIL WS-HIST-STATUS-EOF
+022500         CLOSE HIST-FILE
+022600      ELSE
+022700         DISPLAY ' *** HISTFILE NOT FOUND - ALL ACTUAL RUN '
+022800            'COUNTS WILL SHOW AS ZERO ***'
+022900      END-IF
+023000      .
+023100 1100-LOAD-ACTUAL-COUNTS-EXIT.
+023200      EXIT.
+023300*
+023400*****************************************************
+023500* 1110-TALLY-HIST-RECORD - READ ONE HISTFILE RECORD  *
+023600* AND, WHEN ITS RUN DATE IS TODAY, ADD ONE TO THE    *
+023700* ACTUAL RUN COUNT FOR ITS JOB-ID.                   *
+023800*****************************************************
+023900 1110-TALLY-HIST-RECORD.
+024000*
+024100      READ HIST-FILE
+024200         AT END
+024300            MOVE '10'   TO WS-HIST-STATUS
+024400         NOT AT END
+024500            IF HIST-RUN-DATE = CURRENT-DATE
+024600               PERFORM 1120-FIND-OR-ADD-ACT-ENTRY
+024700                  THRU 1120-FIND-OR-ADD-ACT-ENTRY-EXIT
+024710               IF WS-ACT-IDX > 0
+024800                  ADD 1
+024900                     TO WS-ACT-TBL-RUN-COUNT (WS-ACT-IDX)
+024910               END-IF
+025000            END-IF
+025100      END-READ
+025200      .
+025300 1110-TALLY-HIST-RECORD-EXIT.
+025400      EXIT.
+025500*
+025600*****************************************************
+025700* 1120-FIND-OR-ADD-ACT-ENTRY - LOCATE HIST-JOB-ID IN *
+025800* WS-ACTUAL-TABLE, SETTING WS-ACT-IDX. WHEN NOT      *
+025900* FOUND, A NEW ZERO-COUNT ENTRY IS ADDED.            *
+026000*****************************************************
+026100 1120-FIND-OR-ADD-ACT-ENTRY.
+026200*
+026300      MOVE 'N'                TO WS-ACT-FOUND-SWITCH
+026400      MOVE 0                  TO WS-ACT-SRCH-IDX
+026410      MOVE 0                  TO WS-ACT-IDX
+026500*
+026600      PERFORM 1130-SEARCH-ACT-ENTRY
+026700         THRU 1130-SEARCH-ACT-ENTRY-EXIT
+026800         VARYING WS-ACT-SRCH-IDX FROM 1 BY 1
+026900         UNTIL WS-ACT-SRCH-IDX > WS-ACT-ENTRY-COUNT
+027000            OR WS-ACT-ENTRY-FOUND
+027100*
+027200      IF NOT WS-ACT-ENTRY-FOUND
+027210         IF WS-ACT-ENTRY-COUNT >= 200
+027220            DISPLAY ' *** ACTUAL-RUN-COUNT TABLE FULL (200 '
+027230               'ENTRIES) - JOB-ID ' HIST-JOB-ID ' NOT ADDED ***'
+027240         ELSE
+027300            ADD 1                TO WS-ACT-ENTRY-COUNT
+027400            MOVE WS-ACT-ENTRY-COUNT      TO WS-ACT-IDX
+027500            MOVE HIST-JOB-ID
+027600               TO WS-ACT-TBL-JOB-ID (WS-ACT-IDX)
+027700            MOVE 0
+027800               TO WS-ACT-TBL-RUN-COUNT (WS-ACT-IDX)
+027810         END-IF
+027900      END-IF
+028000      .
+028100 1120-FIND-OR-ADD-ACT-ENTRY-EXIT.
+028200      EXIT.
+028300*
+028400*****************************************************
+028500* 1130-SEARCH-ACT-ENTRY - TEST ONE TABLE ROW FOR A   *
+028600* JOB-ID MATCH DURING THE LINEAR SEARCH ABOVE.       *
+028700*****************************************************
+028800 1130-SEARCH-ACT-ENTRY.
+028900*
+029000      IF WS-ACT-TBL-JOB-ID (WS-ACT-SRCH-IDX) = HIST-JOB-ID
+029100         SET WS-ACT-ENTRY-FOUND  TO TRUE
+029200         MOVE WS-ACT-SRCH-IDX    TO WS-ACT-IDX
+029300      END-IF
+029400      .
+029500 1130-SEARCH-ACT-ENTRY-EXIT.
+029600      EXIT.
+029700*
+029800*****************************************************
+029900* 1210-LOAD-RECN-RECORD - READ ONE RECNFILE RECORD   *
+030000* AND ADD IT TO THE IN-MEMORY EXPECTED-COUNT TABLE.  *
+030100*****************************************************
+030200 1210-LOAD-RECN-RECORD.
+030300*
+030400      READ RECN-FILE
+030500         AT END
+030600            MOVE '10'   TO WS-RECN-STATUS
+030700         NOT AT END
+030710            IF WS-RECN-ENTRY-COUNT >= 200
+030720               DISPLAY ' *** EXPECTED-RUN-COUNT TABLE FULL (200 '
+030730                  'ENTRIES) - RECNFILE ENTRY FOR ' RECN-JOB-ID
+030740                  ' NOT LOADED ***'
+030750            ELSE
+030800               ADD 1                    TO WS-RECN-ENTRY-COUNT
+030900               MOVE WS-RECN-ENTRY-COUNT TO WS-RECN-IDX
+031000               MOVE RECN-JOB-ID
+031100                  TO WS-RECN-TBL-JOB-ID (WS-RECN-IDX)
+031200               MOVE RECN-EXPECTED-COUNT
+031300                  TO WS-RECN-TBL-EXP-COUNT (WS-RECN-IDX)
+031310            END-IF
+031400      END-READ
+031500      .
+031600 1210-LOAD-RECN-RECORD-EXIT.
+031700      EXIT.
+031800*
+031900*****************************************************
+032000* 2000-PROCESS-EXPECTED-ENTRY - FOR ONE EXPECTED-     *
+032100* COUNT ENTRY, LOOK UP THE MATCHING ACTUAL RUN        *
+032200* COUNT (ZERO WHEN NO HISTFILE RECORDS WERE FOUND     *
+032300* FOR THIS JOB-ID TODAY), CLASSIFY THE VARIANCE AND   *
+032400* WRITE ONE VARFILE DETAIL RECORD.                    *
+032500*****************************************************
+032600 2000-PROCESS-EXPECTED-ENTRY.
+032700*
+032800      MOVE 0                  TO WS-ACT-SRCH-IDX
+032900*
+033000      PERFORM 2050-LOOKUP-ACTUAL-COUNT
+033100         THRU 2050-LOOKUP-ACTUAL-COUNT-EXIT
+033200*
+033300      PERFORM 2100-WRITE-VARIANCE-RECORD
+033400         THRU 2100-WRITE-VARIANCE-RECORD-EXIT
+033500      .
+033600 2000-PROCESS-EXPECTED-ENTRY-EXIT.
+033700      EXIT.
+033800*
+033900*****************************************************
+034000* 2050-LOOKUP-ACTUAL-COUNT - LINEAR SEARCH OF         *
+034100* WS-ACTUAL-TABLE FOR THE CURRENT EXPECTED ENTRY'S    *
+034200* JOB-ID, SETTING WS-ACT-IDX WHEN FOUND.              *
+034300*****************************************************
+034400 2050-LOOKUP-ACTUAL-COUNT.
+034500*
+034600      MOVE 'N'                TO WS-ACT-FOUND-SWITCH
+034700*
+034800      PERFORM 2060-SEARCH-ACTUAL-FOR-RECN
+034900         THRU 2060-SEARCH-ACTUAL-FOR-RECN-EXIT
+035000         VARYING WS-ACT-SRCH-IDX FROM 1 BY 1
+035100         UNTIL WS-ACT-SRCH-IDX > WS-ACT-ENTRY-COUNT
+035200            OR WS-ACT-ENTRY-FOUND
+035300      .
+035400 2050-LOOKUP-ACTUAL-COUNT-EXIT.
+035500      EXIT.
+035600*
+035700*****************************************************
+035800* 2060-SEARCH-ACTUAL-FOR-RECN - TEST ONE ACTUAL-TABLE *
+035900* ROW FOR A JOB-ID MATCH AGAINST THE CURRENT EXPECTED *
+036000* ENTRY DURING THE LINEAR SEARCH ABOVE.               *
+036100*****************************************************
+036200 2060-SEARCH-ACTUAL-FOR-RECN.
+036300*
+036400      IF WS-ACT-TBL-JOB-ID (WS-ACT-SRCH-IDX) =
+036500            WS-RECN-TBL-JOB-ID (WS-RECN-IDX)
+036600         SET WS-ACT-ENTRY-FOUND  TO TRUE
+036700         MOVE WS-ACT-SRCH-IDX    TO WS-ACT-IDX
+036800      END-IF
+036900      .
+037000 2060-SEARCH-ACTUAL-FOR-RECN-EXIT.
+037100      EXIT.
+037200*
+037300*****************************************************
+037400* 2100-WRITE-VARIANCE-RECORD - FORMAT AND WRITE ONE   *
+037500* VARFILE DETAIL LINE FOR THE CURRENT EXPECTED ENTRY. *
+037600*****************************************************
+037700 2100-WRITE-VARIANCE-RECORD.
+037800*
+037900      MOVE SPACES                TO VAR-RECORD
+038000      MOVE 'JOB  '               TO VAR-LABEL-JOB
+038100      MOVE WS-RECN-TBL-JOB-ID (WS-RECN-IDX)
+038200                                 TO VAR-JOB-ID
+038300      MOVE 'DATE  '              TO VAR-LABEL-DATE
+038400      MOVE CURRENT-DATE          TO VAR-RUN-DATE
+038500      MOVE 'EXPECTED: '          TO VAR-LABEL-EXP
+038600      MOVE WS-RECN-TBL-EXP-COUNT (WS-RECN-IDX)
+038700                                 TO VAR-EXPECTED-COUNT
+038800      MOVE 'ACTUAL: '            TO VAR-LABEL-ACT
+038900*
+039000      IF WS-ACT-ENTRY-FOUND
+039100         MOVE WS-ACT-TBL-RUN-COUNT (WS-ACT-IDX)
+039200                                 TO VAR-ACTUAL-COUNT
+039300      ELSE
+039400         MOVE 0                  TO VAR-ACTUAL-COUNT
+039500      END-IF
+039600*
+039700      MOVE 'STATUS: '            TO VAR-LABEL-STATUS
+039800*
+039900      IF VAR-ACTUAL-COUNT = VAR-EXPECTED-COUNT
+040000         SET VAR-STATUS-MATCH       TO TRUE
+040100         ADD 1                   TO WS-MATCH-COUNT
+040200      ELSE
+040300         SET VAR-STATUS-VARIANCE    TO TRUE
+040400         ADD 1                   TO WS-VARIANCE-COUNT
+040500         DISPLAY ' *** RUN-COUNT VARIANCE FOR JOB '
+040600            WS-RECN-TBL-JOB-ID (WS-RECN-IDX)
+040700            ' - EXPECTED ' VAR-EXPECTED-COUNT
+040800            ' ACTUAL ' VAR-ACTUAL-COUNT ' ***'
+040900      END-IF
+041000*
+041100      ADD 1                      TO WS-VAR-COUNT
+041200      WRITE VAR-RECORD
+041210      IF NOT WS-VAR-STATUS-OK
+041220         DISPLAY ' *** VARFILE WRITE FAILED - STATUS: '
+041230            WS-VAR-STATUS ' ***'
+041240      END-IF
+041300      .
+041400 2100-WRITE-VARIANCE-RECORD-EXIT.
+041500      EXIT.
+041600*
+041700*****************************************************
+041800* 9000-TERMINATE - CLOSE VARFILE AND DISPLAY A        *
+041900* SUMMARY OF THE RECONCILIATION JUST PERFORMED.       *
+042000*****************************************************
+042100 9000-TERMINATE.
+042200*
+042300      CLOSE VAR-FILE
+042400*
+042500      DISPLAY ' TOTAL JOB-IDS RECONCILED: ' WS-VAR-COUNT
+042600      DISPLAY ' MATCHING RUN COUNTS     : ' WS-MATCH-COUNT
+042700      DISPLAY ' VARIANCES FLAGGED       : ' WS-VARIANCE-COUNT
+042800      DISPLAY ' '
+042900      DISPLAY 'END OF PROGRAM : ' WS-PROGRAM
+043000      .
+043100 9000-TERMINATE-EXIT.
+043200      EXIT.

@@ -1,89 +1,1246 @@
-      ******************************************************************
-      * Copyright Amazon.com, Inc. or its affiliates.
-      * All Rights Reserved.
-      *
-      * Licensed under the Apache License, Version 2.0 (the "License").
-      * You may not use this file except in compliance with the License.
-      * You may obtain a copy of the License at
-      *
-      *    http://www.apache.org/licenses/LICENSE-2.0
-      *
-      * Unless required by applicable law or agreed to in writing,
-      * software distributed under the License is distributed on an
-      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
-      * either express or implied. See the License for the specific
-      * language governing permissions and limitations under the License
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-      *-----------------------                                
-       PROGRAM-ID.    CBLHELLO.                               
-      /                                                       
-       ENVIRONMENT DIVISION.                                  
-      *--------------------                                   
-       CONFIGURATION SECTION.                                 
-       INPUT-OUTPUT SECTION.                                  
-       FILE-CONTROL.                                          
-                                                              
-       DATA DIVISION.                                         
-      *-------------                                          
-       FILE SECTION.                                          
-                                                              
-      /                                                       
-       WORKING-STORAGE SECTION.                               
-                                                              
-      *****************************************************   
-      * STRUCTURE FOR INPUT                               *         
-      *****************************************************         
-       01 WS-VARIABLES.                                             
-          05 WS-PROGRAM                PIC X(08) VALUE 'CBLHELLO'.  
-          05 CURRENT-DATE              PIC 9(06).                   
-          05 CURRENT-TIME              PIC 9(08).                   
-          05 WS-RETURN-CODE            PIC 9(02) VALUE 0.           
-      *                                                             
-       LINKAGE SECTION.                                             
-        01 PRM-INFO.                                                
-           05 PRM-LENGTH               PIC S9(04) COMP.             
-           05 PRM-RETURN-CODE          PIC 9(02).                   
-                                                                    
-       PROCEDURE DIVISION USING PRM-INFO.                           
-      *****************************************************         
-      * MAIN PROGRAM ROUTINE                              *         
-      *****************************************************         
-       PROG-START.                                                  
-                                                                    
-            DISPLAY 'START OF PROGRAM : ' WS-PROGRAM          
-            DISPLAY '-------------------------------'         
-            DISPLAY ' '                                       
-                                                              
-            ACCEPT CURRENT-DATE     FROM DATE                 
-            ACCEPT CURRENT-TIME     FROM TIME                 
-                                                              
-            DISPLAY ' PARM VALUE  : ' PRM-RETURN-CODE         
-            DISPLAY ' '                                       
-            IF PRM-RETURN-CODE IS NUMERIC                     
-               MOVE PRM-RETURN-CODE    TO WS-RETURN-CODE      
-            END-IF                                            
-                                                              
-            DISPLAY ' CURRENT DATE: ' CURRENT-DATE            
-            DISPLAY ' CURRENT TIME: ' CURRENT-TIME            
-            DISPLAY ' '                                       
-            DISPLAY ' PROGRAM RETURN CODE: ' WS-RETURN-CODE   
-            DISPLAY '--- PROGRAM END ---------------'         
-                                                              
-            DISPLAY ' '                                       
-            IF PRM-RETURN-CODE IS NUMERIC                     
-               MOVE PRM-RETURN-CODE    TO WS-RETURN-CODE      
-            END-IF                                            
-                                                              
-            DISPLAY ' CURRENT DATE: ' CURRENT-DATE            
-            DISPLAY ' CURRENT TIME: ' CURRENT-TIME            
-            DISPLAY ' '                                       
-            DISPLAY ' PROGRAM RETURN CODE: ' WS-RETURN-CODE   
-            DISPLAY '--- PROGRAM END ---------------'         
-                                                              
-            MOVE WS-RETURN-CODE    TO RETURN-CODE             
-            .                                                 
-       PROG-END.                                              
-            GOBACK.                                           
-
+000100******************************************************************
+000200* Copyright Amazon.com, Inc. or its affiliates.
+000300* All Rights Reserved.
+000400*
+000500* Licensed under the Apache License, Version 2.0 (the "License").
+000600* You may not use this file except in compliance with the License.
+000700* You may obtain a copy of the License at
+000800*
+000900*    http://www.apache.org/licenses/LICENSE-2.0
+001000*
+001100* Unless required by applicable law or agreed to in writing,
+001200* software distributed under the License is distributed on an
+001300* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+001400* either express or implied. See the License for the specific
+001500* language governing permissions and limitations under the License
+001600******************************************************************
+001700 IDENTIFICATION DIVISION.
+001800*-----------------------
+001900 PROGRAM-ID.    CBLHELLO.
+002000 AUTHOR.        R BOSWELL.
+002100 INSTALLATION.  AWS MAINFRAME MODERNIZATION - BATCH SCHEDULING.
+002200 DATE-WRITTEN.  2018-02-08.
+002300 DATE-COMPILED.
+002400*-----------------------------------------------------------------
+002500*    MODIFICATION HISTORY
+002600*    DATE       BY       DESCRIPTION
+002700*    --------   -------  ------------------------------------
+002800*    2018-02-08  RB      INITIAL VERSION - SINGLE PARM SMOKE TEST.
+002900*    2026-08-08  RLB     DRIVE FROM CTLFILE CONTROL FILE OF
+003000*                        JOB-ID / EXPECTED-RETURN-CODE PAIRS SO
+003100*                        ONE DATASET CAN REPLACE DOZENS OF
+003200*                        ALMOST-IDENTICAL JCL PARM VARIANTS. WHEN
+003300*                        CTLFILE IS NOT PRESENT THE ORIGINAL
+003400*                        SINGLE-PARM BEHAVIOR IS PRESERVED.
+003500*    2026-08-08  RLB     APPEND A RUN-HISTORY RECORD TO HISTFILE
+003600*                        (HISTREC) FOR EVERY ENTRY PROCESSED SO
+003700*                        OPS CAN TREND SMOKE-TEST RUNS WITHOUT
+003800*                        DIGGING THROUGH OLD JOB LOGS.
+003900*    2026-08-08  RLB     REPRESENT EACH JOB AS A 3-STEP PROCESS
+004000*                        WITH STEP COMPLETION TRACKED IN CHKPFILE
+004100*                        (CHKPREC) AND A PRM-RESTART-STEP INPUT SO
+004200*                        A RERUN CAN SKIP STEPS ALREADY MARKED
+004300*                        COMPLETE - PROVES OUT SCHEDULER RESTART.
+004400*    2026-08-08  RLB     VALIDATE CURRENT-DATE AGAINST CALFILE
+004500*                        (CALREC) AND THE SYSTEM DAY OF WEEK
+004600*                        BEFORE RUNNING ANY STEPS - WEEKENDS,
+004700*                        HOLIDAYS AND MONTH-END BLACKOUT DATES
+004800*                        NOW SET A DISTINCT WS-RETURN-CODE
+004900*                        INSTEAD OF COMPLETING CLEAN.
+005000*    2026-08-08  RLB     WRITE A FORMATTED JOB-RUN SUMMARY LINE
+005100*                        (RPTREC) TO RPTFILE FOR EVERY ENTRY SO
+005200*                        OPS CAN ARCHIVE AND ATTACH IT TO THE
+005300*                        DAILY SIGN-OFF EMAIL INSTEAD OF
+005400*                        SCREEN-SCRAPING THE SPOOL.
+005500*    2026-08-08  RLB     ADD S0/S4/S8/S12-STYLE SEVERITY BANDS
+005600*                        FOR WS-RETURN-CODE AND A REAL ERROR
+005700*                        PATH FOR A NON-NUMERIC PRM-RETURN-CODE
+005800*                        - BAD PARM INPUT NOW FORCES A HIGH
+005900*                        RETURN CODE AND A FLAGGED MESSAGE
+006000*                        INSTEAD OF SILENTLY DEFAULTING TO A
+006100*                        CLEAN COMPLETION.
+006200*    2026-08-08  RLB     LOOK UP A JOB-PROFILE RECORD (JOBPREC)
+006300*                        BY JOB-ID FROM JOBFILE - SCHEDULED
+006400*                        WINDOW, PRIORITY AND PREREQUISITE
+006500*                        JOB-IDS - AND FAIL THE RUN WHEN ANY
+006600*                        PREREQUISITE JOB HAS NOT COMPLETED ALL
+006700*                        ITS STEPS IN CHKPFILE, SO CBLHELLO CAN
+006800*                        DOUBLE AS A STAND-IN FOR THE NEW
+006900*                        SCHEDULER'S DEPENDENCY-CHAIN LOGIC.
+007000*    2026-08-08  RLB     WRITE A JOB-COMPLETION EVENT RECORD
+007100*                        (EVNTREC) TO EVNTFILE AT PROGRAM END -
+007200*                        PROGRAM NAME, END TIMESTAMP, FINAL
+007300*                        RETURN CODE - FOR THE SCHEDULER BRIDGE
+007400*                        TO TRIGGER DEPENDENT JOBS OFF OF
+007500*                        INSTEAD OF POLLING THE JOB LOG.
+007600*    2026-08-08  RLB     CARRY THE SIMULATED JOB-ID ON EACH
+007700*                        HISTFILE RECORD (HISTREC) SO CBLRECON
+007800*                        CAN RECONCILE ACTUAL DAILY RUN COUNTS
+007900*                        PER JOB-ID AGAINST EXPECTED COUNTS.
+008000*    2026-08-08  RLB     READ A PER-ENTRY RESTART STEP FROM
+008100*                        CTLFILE (CTL-RESTART-STEP) SO A
+008200*                        MULTI-ENTRY CONTROL FILE CAN RESTART
+008300*                        ONE JOB-ID WITHOUT FORCING EVERY OTHER
+008400*                        JOB-ID IN THE SAME FILE TO SKIP STEPS.
+008500******************************************************************
+008600/
+008700 ENVIRONMENT DIVISION.
+008800*--------------------
+008900 CONFIGURATION SECTION.
+009000 SOURCE-COMPUTER.   IBM-ZSERIES.
+009100 OBJECT-COMPUTER.   IBM-ZSERIES.
+009200*
+009300 INPUT-OUTPUT SECTION.
+009400 FILE-CONTROL.
+009500*---------------------------------------------------------------
+009600*    CTLFILE - CONTROL FILE OF JOB-ID / EXPECTED-RETURN-CODE
+009700*    PAIRS.  WHEN THIS FILE CANNOT BE OPENED THE PROGRAM FALLS
+009800*    BACK TO THE SINGLE PARM-RETURN-CODE PASSED ON PRM-INFO.
+009900*---------------------------------------------------------------
+010000     SELECT CTL-FILE        ASSIGN TO CTLFILE
+010100                             ORGANIZATION IS LINE SEQUENTIAL
+010200                             FILE STATUS  IS WS-CTL-STATUS.
+010300*---------------------------------------------------------------
+010400*    HISTFILE - PERSISTENT RUN-HISTORY LOG.  ONE RECORD IS
+010500*    APPENDED PER CONTROL-FILE ENTRY (OR SINGLE PARM PASS) SO
+010600*    OPS CAN TREND SCHEDULER SMOKE-TEST RUNS ACROSS JOB LOGS.
+010700*---------------------------------------------------------------
+010800     SELECT HIST-FILE       ASSIGN TO HISTFILE
+010900                             ORGANIZATION IS LINE SEQUENTIAL
+011000                             FILE STATUS  IS WS-HIST-STATUS.
+011100*---------------------------------------------------------------
+011200*    CHKPFILE - CHECKPOINT FILE.  ONE RECORD PER JOB-ID / STEP
+011300*    RECORDS WHICH SIMULATED STEPS HAVE COMPLETED, SO A RERUN
+011400*    WITH A RESTART STEP NUMBER CAN SKIP STEPS ALREADY DONE.
+011500*    THE WHOLE FILE IS LOADED INTO WS-CHECKPOINT-TABLE AT
+011600*    START-UP AND REWRITTEN FROM THE TABLE AT TERMINATION.
+011700*---------------------------------------------------------------
+011800     SELECT CHKP-FILE       ASSIGN TO CHKPFILE
+011900                             ORGANIZATION IS LINE SEQUENTIAL
+012000                             FILE STATUS  IS WS-CHKP-STATUS.
+012100*---------------------------------------------------------------
+012200*    CALFILE - PROCESSING-CALENDAR FILE OF BLACKOUT DATES
+012300*    (HOLIDAYS AND MONTH-END CUTOVER DAYS). WHEN THIS FILE
+012400*    CANNOT BE OPENED NO CALENDAR RESTRICTION IS APPLIED AND
+012500*    ONLY THE WEEKEND CHECK REMAINS IN EFFECT.
+012600*---------------------------------------------------------------
+012700     SELECT CAL-FILE        ASSIGN TO CALFILE
+012800                             ORGANIZATION IS LINE SEQUENTIAL
+012900                             FILE STATUS  IS WS-CAL-STATUS.
+013000*---------------------------------------------------------------
+013100*    RPTFILE - FORMATTED JOB-RUN SUMMARY REPORT. ONE DETAIL
+013200*    LINE IS APPENDED PER CONTROL-FILE ENTRY (OR SINGLE PARM
+013300*    PASS) SO IT CAN BE ARCHIVED AND ATTACHED TO THE DAILY
+013400*    OPS SIGN-OFF EMAIL.
+013500*---------------------------------------------------------------
+013600     SELECT RPT-FILE        ASSIGN TO RPTFILE
+013700                             ORGANIZATION IS LINE SEQUENTIAL
+013800                             FILE STATUS  IS WS-RPT-STATUS.
+013900*---------------------------------------------------------------
+014000*    JOBFILE - JOB-PROFILE FILE. ONE RECORD PER SIMULATED
+014100*    SCHEDULER JOB (SCHEDULED WINDOW, PRIORITY, PREREQUISITE
+014200*    JOB-IDS). WHEN THIS FILE CANNOT BE OPENED, OR A RUN'S
+014300*    JOB-ID HAS NO MATCHING ENTRY, NO PROFILE-BASED BEHAVIOR
+014400*    IS APPLIED TO THAT ENTRY.
+014500*---------------------------------------------------------------
+014600     SELECT JOB-FILE        ASSIGN TO JOBFILE
+014700                             ORGANIZATION IS LINE SEQUENTIAL
+014800                             FILE STATUS  IS WS-JOBP-STATUS.
+014900*---------------------------------------------------------------
+015000*    EVNTFILE - JOB-COMPLETION EVENT FILE. ONE RECORD IS
+015100*    WRITTEN AT THE END OF EVERY RUN (PROGRAM NAME, END
+015200*    TIMESTAMP, FINAL RETURN CODE) FOR THE AWS MAINFRAME
+015300*    MODERNIZATION SCHEDULER BRIDGE TO PICK UP AND FAN OUT TO
+015400*    ANY DEPENDENT JOBS, INSTEAD OF THE SCHEDULER POLLING THE
+015500*    JOB LOG FOR COMPLETION STATUS.
+015600*---------------------------------------------------------------
+015700     SELECT EVNT-FILE       ASSIGN TO EVNTFILE
+015800                             ORGANIZATION IS LINE SEQUENTIAL
+015900                             FILE STATUS  IS WS-EVNT-STATUS.
+016000*
+016100 DATA DIVISION.
+016200*-------------
+016300 FILE SECTION.
+016400*
+016500 FD  CTL-FILE
+016600     RECORDING MODE IS F
+016700     LABEL RECORDS ARE STANDARD.
+016800     COPY CTLREC.
+016900*
+017000 FD  HIST-FILE
+017100     RECORDING MODE IS F
+017200     LABEL RECORDS ARE STANDARD.
+017300     COPY HISTREC.
+017400*
+017500 FD  CHKP-FILE
+017600     RECORDING MODE IS F
+017700     LABEL RECORDS ARE STANDARD.
+017800     COPY CHKPREC.
+017900*
+018000 FD  CAL-FILE
+018100     RECORDING MODE IS F
+018200     LABEL RECORDS ARE STANDARD.
+018300     COPY CALREC.
+018400*
+018500 FD  RPT-FILE
+018600     RECORDING MODE IS F
+018700     LABEL RECORDS ARE STANDARD.
+018800     COPY RPTREC.
+018900*
+019000 FD  JOB-FILE
+019100     RECORDING MODE IS F
+019200     LABEL RECORDS ARE STANDARD.
+019300     COPY JOBPREC.
+019400*
+019500 FD  EVNT-FILE
+019600     RECORDING MODE IS F
+019700     LABEL RECORDS ARE STANDARD.
+019800     COPY EVNTREC.
+019900*
+020000/
+020100 WORKING-STORAGE SECTION.
+020200*
+020300*****************************************************
+020400* STRUCTURE FOR INPUT                               *
+020500*****************************************************
+020600 01 WS-VARIABLES.
+020700    05 WS-PROGRAM                PIC X(08) VALUE 'CBLHELLO'.
+020800    05 CURRENT-DATE              PIC 9(06).
+020900    05 CURRENT-TIME              PIC 9(08).
+021000    05 CURRENT-TIME-PARTS        REDEFINES CURRENT-TIME.
+021100       10 CURRENT-TIME-HH           PIC 9(02).
+021200       10 CURRENT-TIME-MM           PIC 9(02).
+021300       10 CURRENT-TIME-SS           PIC 9(02).
+021400       10 CURRENT-TIME-CC           PIC 9(02).
+021500    05 WS-RETURN-CODE            PIC 9(02) VALUE 0.
+021600       88 WS-SEV-NORMAL              VALUES 00 THRU 03.
+021700       88 WS-SEV-WARNING             VALUES 04 THRU 07.
+021800       88 WS-SEV-ERROR               VALUES 08 THRU 11.
+021900       88 WS-SEV-SEVERE              VALUES 12 THRU 99.
+022000       88 WS-RC-CALENDAR-BLACKOUT    VALUE 90.
+022100       88 WS-RC-PREREQ-NOT-MET       VALUE 92.
+022200       88 WS-RC-OUTSIDE-SCHED-WINDOW VALUE 94.
+022300       88 WS-RC-BAD-PARM-INPUT       VALUE 96.
+022400    05 WS-WORST-RETURN-CODE      PIC 9(02) VALUE 0.
+022500       88 WS-WORST-SEV-NORMAL        VALUES 00 THRU 03.
+022600       88 WS-WORST-SEV-WARNING       VALUES 04 THRU 07.
+022700       88 WS-WORST-SEV-ERROR         VALUES 08 THRU 11.
+022800       88 WS-WORST-SEV-SEVERE        VALUES 12 THRU 99.
+022900    05 WS-WORST-END-DATE         PIC 9(06) VALUE 0.
+023000    05 WS-WORST-END-TIME         PIC 9(08) VALUE 0.
+023100    05 WS-PARM-VALUE             PIC 9(02) VALUE 0.
+023200    05 WS-JOB-ID                 PIC X(08) VALUE SPACES.
+023300    05 WS-RESTART-STEP           PIC 9(02) VALUE 0.
+023400    05 WS-END-DATE               PIC 9(06).
+023500    05 WS-END-TIME               PIC 9(08).
+023600    05 WS-END-TIME-PARTS         REDEFINES WS-END-TIME.
+023700       10 WS-END-TIME-HH            PIC 9(02).
+023800       10 WS-END-TIME-MM            PIC 9(02).
+023900       10 WS-END-TIME-SS            PIC 9(02).
+024000       10 WS-END-TIME-CC            PIC 9(02).
+024100    05 WS-START-TOTAL-SECS       PIC 9(07) VALUE 0.
+024200    05 WS-END-TOTAL-SECS         PIC 9(07) VALUE 0.
+024300    05 WS-ELAPSED-SECONDS        PIC 9(07) VALUE 0.
+024400*
+024500*****************************************************
+024600* SWITCHES AND STATUS FIELDS                        *
+024700*****************************************************
+024800 01 WS-SWITCHES.
+024900    05 WS-CTL-FILE-SWITCH        PIC X(01) VALUE 'N'.
+025000       88 WS-CTL-FILE-PRESENT       VALUE 'Y'.
+025100       88 WS-CTL-FILE-ABSENT        VALUE 'N'.
+025200    05 WS-PARM-VALID-SWITCH      PIC X(01) VALUE 'Y'.
+025300       88 WS-PARM-VALID              VALUE 'Y'.
+025400       88 WS-PARM-INVALID            VALUE 'N'.
+025500    05 WS-CTL-EOF-SWITCH         PIC X(01) VALUE 'N'.
+025600       88 WS-CTL-EOF                VALUE 'Y'.
+025700*
+025800 01 WS-CTL-STATUS                PIC X(02) VALUE '00'.
+025900    88 WS-CTL-STATUS-OK             VALUE '00'.
+026000*
+026100 01 WS-HIST-STATUS               PIC X(02) VALUE '00'.
+026200    88 WS-HIST-STATUS-OK            VALUE '00'.
+026300*
+026400 01 WS-RPT-STATUS                PIC X(02) VALUE '00'.
+026500    88 WS-RPT-STATUS-OK             VALUE '00'.
+026600*
+026700 01 WS-EVNT-STATUS               PIC X(02) VALUE '00'.
+026800    88 WS-EVNT-STATUS-OK            VALUE '00'.
+026900*
+027000 01 WS-CHKP-STATUS               PIC X(02) VALUE '00'.
+027100    88 WS-CHKP-STATUS-OK            VALUE '00'.
+027200*
+027300 01 WS-ENTRY-COUNT                PIC 9(04) VALUE 0.
+027400*
+027500*****************************************************
+027600* CHECKPOINT TABLE - LOADED FROM CHKPFILE AT START,  *
+027700* MAINTAINED IN MEMORY WHILE STEPS ARE PROCESSED,    *
+027800* REWRITTEN TO CHKPFILE AT TERMINATION. EACH JOB-ID   *
+027900* SIMULATED BY THIS RUN HAS ONE ENTRY OF WS-STEPS-MAX *
+028000* STEP-STATUS FLAGS.                                  *
+028100*****************************************************
+028200 01 WS-STEPS-MAX                 PIC 9(02) VALUE 3.
+028300 01 WS-STEP-NUM                  PIC 9(02) VALUE 0.
+028400 01 WS-CHKP-IDX                  PIC 9(04) VALUE 0.
+028500 01 WS-SRCH-IDX                  PIC 9(04) VALUE 0.
+028600 01 WS-CHKP-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+028700    88 WS-CHKP-ENTRY-FOUND          VALUE 'Y'.
+028800*
+028900 01 WS-CHECKPOINT-TABLE.
+029000    05 WS-CHKP-ENTRY-COUNT       PIC 9(04) VALUE 0.
+029100    05 WS-CHKP-ENTRIES OCCURS 0 TO 200 TIMES
+029200              DEPENDING ON WS-CHKP-ENTRY-COUNT.
+029300       10 WS-CHKP-TBL-JOB-ID        PIC X(08).
+029400       10 WS-CHKP-TBL-STEPS         PIC X(03) VALUE 'PPP'.
+029500       10 WS-CHKP-TBL-STEP-STAT REDEFINES
+029600                 WS-CHKP-TBL-STEPS OCCURS 3 TIMES
+029700                 PIC X(01).
+029800          88 WS-CHKP-TBL-STEP-DONE     VALUE 'C'.
+029810       10 WS-CHKP-TBL-RUN-DATE      PIC 9(06) VALUE 0.
+029900*
+030000 01 WS-CAL-STATUS                PIC X(02) VALUE '00'.
+030100    88 WS-CAL-STATUS-OK             VALUE '00'.
+030200*
+030300 01 WS-DAY-OF-WEEK               PIC 9(01) VALUE 0.
+030400*
+030500 01 WS-WINDOW-SWITCH             PIC X(01) VALUE 'Y'.
+030600    88 WS-DATE-IN-WINDOW            VALUE 'Y'.
+030700    88 WS-DATE-BLACKED-OUT          VALUE 'N'.
+030800*
+030900*****************************************************
+031000* PROCESSING-CALENDAR TABLE - LOADED FROM CALFILE AT *
+031100* START-UP AND HELD FOR THE LIFE OF THE RUN. EACH    *
+031200* ENTRY IS ONE BLACKOUT DATE (HOLIDAY OR MONTH-END). *
+031300*****************************************************
+031400 01 WS-CAL-IDX                   PIC 9(04) VALUE 0.
+031500 01 WS-CALENDAR-TABLE.
+031600    05 WS-CAL-ENTRY-COUNT        PIC 9(04) VALUE 0.
+031700    05 WS-CAL-ENTRIES OCCURS 0 TO 400 TIMES
+031800              DEPENDING ON WS-CAL-ENTRY-COUNT.
+031900       10 WS-CAL-TBL-DATE           PIC 9(06).
+032000       10 WS-CAL-TBL-TYPE           PIC X(01).
+032100*
+032200 01 WS-JOBP-STATUS               PIC X(02) VALUE '00'.
+032300    88 WS-JOBP-STATUS-OK            VALUE '00'.
+032400*
+032500 01 WS-JOBP-IDX                  PIC 9(04) VALUE 0.
+032600 01 WS-JOBP-SRCH-IDX             PIC 9(04) VALUE 0.
+032700 01 WS-JOBP-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+032800    88 WS-JOBP-ENTRY-FOUND          VALUE 'Y'.
+032900*
+033000 01 WS-PREREQ-SWITCH             PIC X(01) VALUE 'Y'.
+033100    88 WS-PREREQS-SATISFIED         VALUE 'Y'.
+033200    88 WS-PREREQS-NOT-MET           VALUE 'N'.
+033300 01 WS-PREREQ-IDX                PIC 9(01) VALUE 0.
+033400 01 WS-PREREQ-CHKP-SRCH-IDX      PIC 9(04) VALUE 0.
+033500 01 WS-SCHED-WINDOW-SWITCH       PIC X(01) VALUE 'Y'.
+033600    88 WS-SCHED-IN-WINDOW           VALUE 'Y'.
+033700    88 WS-SCHED-OUT-OF-WINDOW       VALUE 'N'.
+033800 01 WS-CURRENT-HHMM              PIC 9(04) VALUE 0.
+033900*
+034000*****************************************************
+034100* JOB-PROFILE TABLE - LOADED FROM JOBFILE AT START-UP*
+034200* AND HELD FOR THE LIFE OF THE RUN. EACH ENTRY IS ONE*
+034300* SIMULATED SCHEDULER JOB'S WINDOW, PRIORITY AND     *
+034400* PREREQUISITE JOB-ID LIST.                          *
+034500*****************************************************
+034600 01 WS-JOBPROFILE-TABLE.
+034700    05 WS-JOBP-ENTRY-COUNT       PIC 9(04) VALUE 0.
+034800    05 WS-JOBP-ENTRIES OCCURS 0 TO 200 TIMES
+034900              DEPENDING ON WS-JOBP-ENTRY-COUNT.
+035000       10 WS-JOBP-TBL-JOB-ID        PIC X(08).
+035100       10 WS-JOBP-TBL-SCHED-START   PIC 9(04).
+035200       10 WS-JOBP-TBL-SCHED-END     PIC 9(04).
+035300       10 WS-JOBP-TBL-PRIORITY      PIC 9(02).
+035400       10 WS-JOBP-TBL-PREREQ-COUNT  PIC 9(01).
+035500       10 WS-JOBP-TBL-PREREQ-LIST   PIC X(08)
+035600                 OCCURS 5 TIMES.
+035700*
+035800 LINKAGE SECTION.
+035900  01 PRM-INFO.
+036000     05 PRM-LENGTH               PIC S9(04) COMP.
+036100     05 PRM-RETURN-CODE          PIC 9(02).
+036200     05 PRM-RESTART-STEP         PIC 9(02).
+036300*
+036400 PROCEDURE DIVISION USING PRM-INFO.
+036500*****************************************************
+036600* MAIN PROGRAM ROUTINE                              *
+036700*****************************************************
+036800 0000-MAIN-PROCESS.
+036900*
+037000      PERFORM 1000-INITIALIZE
+037100         THRU 1000-INITIALIZE-EXIT
+037200*
+037300      PERFORM 2000-PROCESS-CONTROL-FILE
+037400         THRU 2000-PROCESS-CONTROL-FILE-EXIT
+037500         UNTIL WS-CTL-EOF
+037600*
+037700      PERFORM 9000-TERMINATE
+037800         THRU 9000-TERMINATE-EXIT
+037900*
+038000      MOVE WS-WORST-RETURN-CODE TO RETURN-CODE
+038100      GOBACK
+038200      .
+038300 0000-MAIN-PROCESS-EXIT.
+038400      EXIT.
+038500*
+038600*****************************************************
+038700* 1000-INITIALIZE - OPEN THE CONTROL FILE, IF ANY.  *
+038800* WHEN CTLFILE IS NOT PRESENT (STATUS 35) THE PARM  *
+038900* PASSED ON PRM-INFO DRIVES A SINGLE PASS, AS       *
+039000* BEFORE.                                           *
+039100*****************************************************
+039200 1000-INITIALIZE.
+039300*
+039400      DISPLAY 'START OF PROGRAM : ' WS-PROGRAM
+039500      DISPLAY '-------------------------------'
+039600      DISPLAY ' '
+039700*
+039800      OPEN EXTEND HIST-FILE
+039900      IF NOT WS-HIST-STATUS-OK
+040000         OPEN OUTPUT HIST-FILE
+040100      END-IF
+040200*
+040300      OPEN EXTEND RPT-FILE
+040400      IF NOT WS-RPT-STATUS-OK
+040500         OPEN OUTPUT RPT-FILE
+040600      END-IF
+040700*
+040800      IF PRM-LENGTH > 2
+040900         MOVE PRM-RESTART-STEP   TO WS-RESTART-STEP
+041000      END-IF
+041100*
+041200      OPEN INPUT CTL-FILE
+041300*
+041400      IF WS-CTL-STATUS-OK
+041500         SET WS-CTL-FILE-PRESENT    TO TRUE
+041600         PERFORM 1100-READ-CTL-FILE
+041700            THRU 1100-READ-CTL-FILE-EXIT
+041800      ELSE
+041900         SET WS-CTL-FILE-ABSENT     TO TRUE
+042000         IF PRM-RETURN-CODE IS NUMERIC
+042100            MOVE PRM-RETURN-CODE    TO WS-PARM-VALUE
+042200         ELSE
+042300            SET WS-PARM-INVALID     TO TRUE
+042400            MOVE 0                  TO WS-PARM-VALUE
+042500            DISPLAY ' *** PRM-RETURN-CODE IS NOT NUMERIC - '
+042600               'FLAGGING AS A BAD PARM INPUT ***'
+042700         END-IF
+042800      END-IF
+042900*
+043000      PERFORM 1200-LOAD-CHECKPOINTS
+043100         THRU 1200-LOAD-CHECKPOINTS-EXIT
+043200*
+043300      PERFORM 1300-LOAD-CALENDAR
+043400         THRU 1300-LOAD-CALENDAR-EXIT
+043500*
+043600      PERFORM 1400-LOAD-JOB-PROFILES
+043700         THRU 1400-LOAD-JOB-PROFILES-EXIT
+043800      .
+043900 1000-INITIALIZE-EXIT.
+044000      EXIT.
+044100*
+044200*****************************************************
+044300* 1200-LOAD-CHECKPOINTS - READ CHKPFILE, IF PRESENT, *
+044400* INTO WS-CHECKPOINT-TABLE.  WHEN CHKPFILE IS NOT    *
+044500* PRESENT EVERY JOB-ID STARTS WITH NO ENTRY, WHICH   *
+044600* 2250-FIND-OR-ADD-CHKP-ENTRY TREATS AS ALL STEPS    *
+044700* PENDING.                                           *
+044800*****************************************************
+044900 1200-LOAD-CHECKPOINTS.
+045000*
+045100      OPEN INPUT CHKP-FILE
+045200      IF WS-CHKP-STATUS-OK
+045300         PERFORM 1210-LOAD-CHKP-RECORD
+045400            THRU 1210-LOAD-CHKP-RECORD-EXIT
+045500            UNTIL WS-CHKP-STATUS = '10'
+045600         CLOSE CHKP-FILE
+045700      END-IF
+045800      .
+045900 1200-LOAD-CHECKPOINTS-EXIT.
+046000      EXIT.
+046100*
+046200*****************************************************
+046300* 1210-LOAD-CHKP-RECORD - READ ONE CHKPFILE RECORD   *
+046400* AND POST ITS STATUS INTO THE IN-MEMORY TABLE.      *
+046500*****************************************************
+046600 1210-LOAD-CHKP-RECORD.
+046700*
+046800      READ CHKP-FILE
+046900         AT END
+047000            MOVE '10'   TO WS-CHKP-STATUS
+047100         NOT AT END
+047200            MOVE CHKP-JOB-ID        TO WS-JOB-ID
+047300            PERFORM 2250-FIND-OR-ADD-CHKP-ENTRY
+047400               THRU 2250-FIND-OR-ADD-CHKP-ENTRY-EXIT
+047410            IF WS-CHKP-IDX > 0
+047420               MOVE CHKP-RUN-DATE
+047430                  TO WS-CHKP-TBL-RUN-DATE (WS-CHKP-IDX)
+047500               MOVE CHKP-STEP-STATUS
+047600                  TO WS-CHKP-TBL-STEP-STAT (WS-CHKP-IDX
+047700                                            CHKP-STEP-NUMBER)
+047710            END-IF
+047800      END-READ
+047900      .
+048000 1210-LOAD-CHKP-RECORD-EXIT.
+048100      EXIT.
+048200*
+048300*****************************************************
+048400* 1300-LOAD-CALENDAR - READ CALFILE, IF PRESENT, INTO *
+048500* WS-CALENDAR-TABLE. WHEN CALFILE IS NOT PRESENT NO   *
+048600* HOLIDAY OR MONTH-END BLACKOUT DATES ARE CHECKED AND *
+048700* ONLY THE WEEKEND TEST IN 2100-VALIDATE-CALENDAR     *
+048800* REMAINS IN EFFECT.                                  *
+048900*****************************************************
+049000 1300-LOAD-CALENDAR.
+049100*
+049200      OPEN INPUT CAL-FILE
+049300      IF WS-CAL-STATUS-OK
+049400         PERFORM 1310-LOAD-CAL-RECORD
+049500            THRU 1310-LOAD-CAL-RECORD-EXIT
+049600            UNTIL WS-CAL-STATUS = '10'
+049700         CLOSE CAL-FILE
+049800      END-IF
+049900      .
+050000 1300-LOAD-CALENDAR-EXIT.
+050100      EXIT.
+050200*
+050300*****************************************************
+050400* 1310-LOAD-CAL-RECORD - READ ONE CALFILE RECORD AND  *
+050500* ADD IT TO THE IN-MEMORY CALENDAR TABLE.             *
+050600*****************************************************
+050700 1310-LOAD-CAL-RECORD.
+050800*
+050900      READ CAL-FILE
+051000         AT END
+051100            MOVE '10'   TO WS-CAL-STATUS
+051200         NOT AT END
+051210            IF WS-CAL-ENTRY-COUNT >= 400
+051220               DISPLAY ' *** CALENDAR TABLE FULL (400 ENTRIES) - '
+051230                  'CALFILE ENTRY FOR ' CAL-DATE ' NOT LOADED ***'
+051240            ELSE
+051300               ADD 1                   TO WS-CAL-ENTRY-COUNT
+051400               MOVE WS-CAL-ENTRY-COUNT TO WS-CAL-IDX
+051500               MOVE CAL-DATE
+051600                  TO WS-CAL-TBL-DATE (WS-CAL-IDX)
+051700               MOVE CAL-BLACKOUT-TYPE
+051800                  TO WS-CAL-TBL-TYPE (WS-CAL-IDX)
+051810            END-IF
+051900      END-READ
+052000      .
+052100 1310-LOAD-CAL-RECORD-EXIT.
+052200      EXIT.
+052300*
+052400*****************************************************
+052500* 1400-LOAD-JOB-PROFILES - READ JOBFILE, IF PRESENT,  *
+052600* INTO WS-JOBPROFILE-TABLE.  WHEN JOBFILE IS NOT      *
+052700* PRESENT NO JOB-ID HAS A MATCHING PROFILE AND        *
+052800* 2060-LOOKUP-JOB-PROFILE LEAVES THE RUN UNAFFECTED.  *
+052900*****************************************************
+053000 1400-LOAD-JOB-PROFILES.
+053100*
+053200      OPEN INPUT JOB-FILE
+053300      IF WS-JOBP-STATUS-OK
+053400         PERFORM 1410-LOAD-JOBP-RECORD
+053500            THRU 1410-LOAD-JOBP-RECORD-EXIT
+053600            UNTIL WS-JOBP-STATUS = '10'
+053700         CLOSE JOB-FILE
+053800      END-IF
+053900      .
+054000 1400-LOAD-JOB-PROFILES-EXIT.
+054100      EXIT.
+054200*
+054300*****************************************************
+054400* 1410-LOAD-JOBP-RECORD - READ ONE JOBFILE RECORD AND  *
+054500* ADD IT TO THE IN-MEMORY JOB-PROFILE TABLE.           *
+054600*****************************************************
+054700 1410-LOAD-JOBP-RECORD.
+054800*
+054900      READ JOB-FILE
+055000         AT END
+055100            MOVE '10'   TO WS-JOBP-STATUS
+055200         NOT AT END
+055210            IF WS-JOBP-ENTRY-COUNT >= 200
+055220               DISPLAY ' *** JOB-PROFILE TABLE FULL - ENTRY FOR '
+055230                  JOBP-JOB-ID ' NOT LOADED ***'
+055240            ELSE
+055300               ADD 1                    TO WS-JOBP-ENTRY-COUNT
+055400               MOVE WS-JOBP-ENTRY-COUNT TO WS-JOBP-IDX
+055500               MOVE JOBP-JOB-ID
+055600                  TO WS-JOBP-TBL-JOB-ID (WS-JOBP-IDX)
+055700               MOVE JOBP-SCHED-START
+055800                  TO WS-JOBP-TBL-SCHED-START (WS-JOBP-IDX)
+055900               MOVE JOBP-SCHED-END
+056000                  TO WS-JOBP-TBL-SCHED-END (WS-JOBP-IDX)
+056100               MOVE JOBP-PRIORITY
+056200                  TO WS-JOBP-TBL-PRIORITY (WS-JOBP-IDX)
+056300               IF JOBP-PREREQ-COUNT > 5
+056310                  MOVE 5 TO WS-JOBP-TBL-PREREQ-COUNT (WS-JOBP-IDX)
+056320                  DISPLAY ' WARNING - JOBFILE PREREQ COUNT FOR '
+056330                     JOBP-JOB-ID ' EXCEEDS 5 - TRUNCATED'
+056340               ELSE
+056400                  MOVE JOBP-PREREQ-COUNT
+056410                     TO WS-JOBP-TBL-PREREQ-COUNT (WS-JOBP-IDX)
+056420               END-IF
+056500               PERFORM 1420-LOAD-JOBP-PREREQ-SLOT
+056600                  THRU 1420-LOAD-JOBP-PREREQ-SLOT-EXIT
+056700                  VARYING WS-PREREQ-IDX FROM 1 BY 1
+056800                  UNTIL WS-PREREQ-IDX > 5
+056810            END-IF
+056900      END-READ
+057000      .
+057100 1410-LOAD-JOBP-RECORD-EXIT.
+057200      EXIT.
+057300*
+057400*****************************************************
+057500* 1420-LOAD-JOBP-PREREQ-SLOT - COPY ONE PREREQUISITE *
+057600* JOB-ID SLOT FROM THE JOBFILE RECORD JUST READ INTO *
+057700* THE IN-MEMORY JOB-PROFILE TABLE ROW.               *
+057800*****************************************************
+057900 1420-LOAD-JOBP-PREREQ-SLOT.
+058000*
+058100      MOVE JOBP-PREREQ-LIST (WS-PREREQ-IDX)
+058200         TO WS-JOBP-TBL-PREREQ-LIST (WS-JOBP-IDX WS-PREREQ-IDX)
+058300      .
+058400 1420-LOAD-JOBP-PREREQ-SLOT-EXIT.
+058500      EXIT.
+058600*
+058700*****************************************************
+058800* 1100-READ-CTL-FILE - READ ONE CONTROL RECORD AHEAD *
+058900* SO 2000-PROCESS-CONTROL-FILE CAN TEST FOR END OF   *
+059000* FILE BEFORE PROCESSING THE ENTRY CURRENTLY HELD.   *
+059100*****************************************************
+059200 1100-READ-CTL-FILE.
+059300*
+059400      READ CTL-FILE
+059500         AT END
+059600            SET WS-CTL-EOF    TO TRUE
+059700      END-READ
+059800      .
+059900 1100-READ-CTL-FILE-EXIT.
+060000      EXIT.
+060100*
+060200*****************************************************
+060300* 2000-PROCESS-CONTROL-FILE - ONE PASS OF THE        *
+060400* ORIGINAL PROG-START LOGIC PER CONTROL-FILE ENTRY,  *
+060500* OR A SINGLE PASS DRIVEN BY PRM-INFO WHEN NO        *
+060600* CONTROL FILE WAS SUPPLIED.                         *
+060700*****************************************************
+060800 2000-PROCESS-CONTROL-FILE.
+060900*
+061000      IF WS-CTL-FILE-PRESENT
+061005         SET WS-PARM-VALID        TO TRUE
+061010         IF CTL-EXPECTED-RC IS NUMERIC
+061020            MOVE CTL-EXPECTED-RC    TO WS-PARM-VALUE
+061030         ELSE
+061040            SET WS-PARM-INVALID     TO TRUE
+061050            MOVE 0                  TO WS-PARM-VALUE
+061060            DISPLAY ' *** CTL-EXPECTED-RC IS NOT NUMERIC - '
+061070               'FLAGGING AS A BAD PARM INPUT ***'
+061080         END-IF
+061200         MOVE CTL-JOB-ID         TO WS-JOB-ID
+061300*        EACH ENTRY CARRIES ITS OWN RESTART STEP, OVERRIDING
+061400*        THE PRM-RESTART-STEP DEFAULT READ IN 1000-INITIALIZE.
+061410         IF CTL-RESTART-STEP IS NUMERIC
+061420            MOVE CTL-RESTART-STEP  TO WS-RESTART-STEP
+061430         ELSE
+061440            SET WS-PARM-INVALID    TO TRUE
+061450            MOVE 0                 TO WS-RESTART-STEP
+061460            DISPLAY ' *** CTL-RESTART-STEP IS NOT NUMERIC - '
+061470               'FLAGGING AS A BAD PARM INPUT ***'
+061480         END-IF
+061600      ELSE
+061700         MOVE 'CBLHELLO'         TO WS-JOB-ID
+061800      END-IF
+061900*
+062000      ADD 1                      TO WS-ENTRY-COUNT
+062100*
+062200      ACCEPT CURRENT-DATE     FROM DATE
+062300      ACCEPT CURRENT-TIME     FROM TIME
+062400*
+062500      DISPLAY ' PARM VALUE  : ' WS-PARM-VALUE
+062600      DISPLAY ' '
+062700      MOVE WS-PARM-VALUE         TO WS-RETURN-CODE
+062800*
+062900      DISPLAY ' CURRENT DATE: ' CURRENT-DATE
+063000      DISPLAY ' CURRENT TIME: ' CURRENT-TIME
+063100      DISPLAY ' '
+063200      PERFORM 2100-VALIDATE-CALENDAR
+063300         THRU 2100-VALIDATE-CALENDAR-EXIT
+063400*
+063500      PERFORM 2060-LOOKUP-JOB-PROFILE
+063600         THRU 2060-LOOKUP-JOB-PROFILE-EXIT
+063700*
+063800      PERFORM 2250-FIND-OR-ADD-CHKP-ENTRY
+063900         THRU 2250-FIND-OR-ADD-CHKP-ENTRY-EXIT
+063910*        A ZERO INDEX MEANS THE CHECKPOINT TABLE WAS FULL AND
+063920*        WS-JOB-ID HAS NO ROW OF ITS OWN - BYPASS ITS STEPS
+063930*        RATHER THAN LET THEM RUN AGAINST AN UNRELATED ROW.
+063940      IF WS-CHKP-IDX = 0
+063950         SET WS-PARM-INVALID  TO TRUE
+063960      END-IF
+064000*
+064100      EVALUATE TRUE
+064200         WHEN WS-PARM-INVALID
+064300            SET WS-RC-BAD-PARM-INPUT TO TRUE
+064400            DISPLAY ' STEPS BYPASSED - INVALID PARM INPUT'
+064500         WHEN WS-PREREQS-NOT-MET
+064600            SET WS-RC-PREREQ-NOT-MET TO TRUE
+064700            DISPLAY ' STEPS BYPASSED - PREREQUISITE JOB(S)'
+064800               ' NOT COMPLETE'
+064900         WHEN WS-SCHED-OUT-OF-WINDOW
+065000            SET WS-RC-OUTSIDE-SCHED-WINDOW TO TRUE
+065100            DISPLAY ' STEPS BYPASSED - OUTSIDE JOB PROFILE'
+065200               ' SCHEDULED WINDOW'
+065300         WHEN WS-DATE-IN-WINDOW
+065400            PERFORM 2400-PROCESS-STEP
+065500               THRU 2400-PROCESS-STEP-EXIT
+065600               VARYING WS-STEP-NUM FROM 1 BY 1
+065700               UNTIL WS-STEP-NUM > WS-STEPS-MAX
+065800         WHEN OTHER
+065900            SET WS-RC-CALENDAR-BLACKOUT TO TRUE
+066000            DISPLAY ' STEPS BYPASSED - OUTSIDE PROCESSING WINDOW'
+066100      END-EVALUATE
+066200      PERFORM 2200-CLASSIFY-SEVERITY
+066300         THRU 2200-CLASSIFY-SEVERITY-EXIT
+066400      ACCEPT WS-END-DATE         FROM DATE
+066500      ACCEPT WS-END-TIME         FROM TIME
+066600      IF WS-RETURN-CODE > WS-WORST-RETURN-CODE
+066700         MOVE WS-RETURN-CODE     TO WS-WORST-RETURN-CODE
+066800         MOVE WS-END-DATE        TO WS-WORST-END-DATE
+066900         MOVE WS-END-TIME        TO WS-WORST-END-TIME
+067000      END-IF
+067100      PERFORM 2900-CALCULATE-ELAPSED-TIME
+067200         THRU 2900-CALCULATE-ELAPSED-TIME-EXIT
+067300      DISPLAY ' PROGRAM RETURN CODE: ' WS-RETURN-CODE
+067400      DISPLAY ' ELAPSED RUN TIME (SECONDS): ' WS-ELAPSED-SECONDS
+067500      DISPLAY '--- PROGRAM END ---------------'
+067600*
+067700      PERFORM 5000-WRITE-HISTORY-RECORD
+067800         THRU 5000-WRITE-HISTORY-RECORD-EXIT
+067900      PERFORM 6000-WRITE-REPORT-RECORD
+068000         THRU 6000-WRITE-REPORT-RECORD-EXIT
+068100*
+068200      IF WS-CTL-FILE-PRESENT
+068300         PERFORM 1100-READ-CTL-FILE
+068400            THRU 1100-READ-CTL-FILE-EXIT
+068500      ELSE
+068600         SET WS-CTL-EOF    TO TRUE
+068700      END-IF
+068800      .
+068900 2000-PROCESS-CONTROL-FILE-EXIT.
+069000      EXIT.
+069100*
+069200*****************************************************
+069300* 2100-VALIDATE-CALENDAR - SET WS-WINDOW-SWITCH FOR   *
+069400* THIS RUN'S CURRENT-DATE. THE DATE IS BLACKED OUT    *
+069500* WHEN IT FALLS ON A WEEKEND (SYSTEM DAY OF WEEK 6 OR  *
+069600* 7) OR MATCHES A HOLIDAY OR MONTH-END ENTRY LOADED   *
+069700* INTO WS-CALENDAR-TABLE FROM CALFILE.                *
+069800*****************************************************
+069900 2100-VALIDATE-CALENDAR.
+070000*
+070100      SET WS-DATE-IN-WINDOW      TO TRUE
+070200      ACCEPT WS-DAY-OF-WEEK      FROM DAY-OF-WEEK
+070300*
+070400      IF WS-DAY-OF-WEEK > 5
+070500         SET WS-DATE-BLACKED-OUT TO TRUE
+070600         GO TO 2100-VALIDATE-CALENDAR-EXIT
+070700      END-IF
+070800*
+070900      MOVE 0                     TO WS-CAL-IDX
+071000      PERFORM 2150-SEARCH-CAL-ENTRY
+071100         THRU 2150-SEARCH-CAL-ENTRY-EXIT
+071200         VARYING WS-CAL-IDX FROM 1 BY 1
+071300         UNTIL WS-CAL-IDX > WS-CAL-ENTRY-COUNT
+071400            OR WS-DATE-BLACKED-OUT
+071500      .
+071600 2100-VALIDATE-CALENDAR-EXIT.
+071700      EXIT.
+071800*
+071900*****************************************************
+072000* 2150-SEARCH-CAL-ENTRY - TEST ONE CALENDAR TABLE ROW *
+072100* FOR A MATCH ON CURRENT-DATE DURING THE LINEAR       *
+072200* SEARCH ABOVE.                                       *
+072300*****************************************************
+072400 2150-SEARCH-CAL-ENTRY.
+072500*
+072600      IF WS-CAL-TBL-DATE (WS-CAL-IDX) = CURRENT-DATE
+072700         SET WS-DATE-BLACKED-OUT TO TRUE
+072800      END-IF
+072900      .
+073000 2150-SEARCH-CAL-ENTRY-EXIT.
+073100      EXIT.
+073200*
+073300*****************************************************
+073400* 2060-LOOKUP-JOB-PROFILE - LOCATE WS-JOB-ID IN        *
+073500* WS-JOBPROFILE-TABLE, SETTING WS-JOBP-IDX. WHEN NO    *
+073600* PROFILE IS FOUND FOR THIS JOB-ID NEITHER THE         *
+073700* PREREQUISITE NOR THE SCHEDULED-WINDOW CHECK IS       *
+073800* APPLIED AND THE RUN IS UNAFFECTED.                   *
+073900*****************************************************
+074000 2060-LOOKUP-JOB-PROFILE.
+074100*
+074200      SET WS-PREREQS-SATISFIED TO TRUE
+074300      SET WS-SCHED-IN-WINDOW   TO TRUE
+074400      MOVE 'N'                TO WS-JOBP-FOUND-SWITCH
+074500      MOVE 0                  TO WS-JOBP-SRCH-IDX
+074600*
+074700      PERFORM 2065-SEARCH-JOBP-ENTRY
+074800         THRU 2065-SEARCH-JOBP-ENTRY-EXIT
+074900         VARYING WS-JOBP-SRCH-IDX FROM 1 BY 1
+075000         UNTIL WS-JOBP-SRCH-IDX > WS-JOBP-ENTRY-COUNT
+075100            OR WS-JOBP-ENTRY-FOUND
+075200*
+075300      IF WS-JOBP-ENTRY-FOUND
+075400         DISPLAY ' JOB PROFILE FOUND - PRIORITY: '
+075500            WS-JOBP-TBL-PRIORITY (WS-JOBP-IDX)
+075600            ' WINDOW: ' WS-JOBP-TBL-SCHED-START (WS-JOBP-IDX)
+075700            '-' WS-JOBP-TBL-SCHED-END (WS-JOBP-IDX)
+075800         PERFORM 2070-CHECK-PREREQUISITES
+075900            THRU 2070-CHECK-PREREQUISITES-EXIT
+076000         PERFORM 2080-CHECK-SCHED-WINDOW
+076100            THRU 2080-CHECK-SCHED-WINDOW-EXIT
+076200      END-IF
+076300      .
+076400 2060-LOOKUP-JOB-PROFILE-EXIT.
+076500      EXIT.
+076600*
+076700*****************************************************
+076800* 2065-SEARCH-JOBP-ENTRY - TEST ONE TABLE ROW FOR A    *
+076900* JOB-ID MATCH DURING THE LINEAR SEARCH ABOVE.         *
+077000*****************************************************
+077100 2065-SEARCH-JOBP-ENTRY.
+077200*
+077300      IF WS-JOBP-TBL-JOB-ID (WS-JOBP-SRCH-IDX) = WS-JOB-ID
+077400         SET WS-JOBP-ENTRY-FOUND TO TRUE
+077500         MOVE WS-JOBP-SRCH-IDX   TO WS-JOBP-IDX
+077600      END-IF
+077700      .
+077800 2065-SEARCH-JOBP-ENTRY-EXIT.
+077900      EXIT.
+078000*
+078100*****************************************************
+078200* 2070-CHECK-PREREQUISITES - FOR THE JOB PROFILE      *
+078300* MATCHED BY 2060-LOOKUP-JOB-PROFILE, CONFIRM EVERY    *
+078400* PREREQUISITE JOB-ID HAS COMPLETED ALL ITS STEPS IN   *
+078500* WS-CHECKPOINT-TABLE.                                 *
+078600*****************************************************
+078700 2070-CHECK-PREREQUISITES.
+078800*
+078900      SET WS-PREREQS-SATISFIED   TO TRUE
+079000      MOVE 0                     TO WS-PREREQ-IDX
+079100*
+079200      PERFORM 2075-CHECK-ONE-PREREQ
+079300         THRU 2075-CHECK-ONE-PREREQ-EXIT
+079400         VARYING WS-PREREQ-IDX FROM 1 BY 1
+079500         UNTIL WS-PREREQ-IDX > WS-JOBP-TBL-PREREQ-COUNT
+079600                                     (WS-JOBP-IDX)
+079610            OR WS-PREREQ-IDX > 5
+079700            OR WS-PREREQS-NOT-MET
+079800      .
+079900 2070-CHECK-PREREQUISITES-EXIT.
+080000      EXIT.
+080100*
+080200*****************************************************
+080300* 2075-CHECK-ONE-PREREQ - CONFIRM ONE PREREQUISITE     *
+080400* JOB-ID HAS AN ALL-COMPLETE ENTRY IN                  *
+080500* WS-CHECKPOINT-TABLE.  A MISSING ENTRY, OR ONE WITH   *
+080600* ANY STEP STILL PENDING, FAILS THE PREREQUISITE.      *
+080700*****************************************************
+080800 2075-CHECK-ONE-PREREQ.
+080900*
+081000      MOVE 0                  TO WS-PREREQ-CHKP-SRCH-IDX
+081100      MOVE 'N'                TO WS-CHKP-FOUND-SWITCH
+081200*
+081300      PERFORM 2076-SEARCH-PREREQ-CHKP
+081400         THRU 2076-SEARCH-PREREQ-CHKP-EXIT
+081500         VARYING WS-PREREQ-CHKP-SRCH-IDX FROM 1 BY 1
+081600         UNTIL WS-PREREQ-CHKP-SRCH-IDX > WS-CHKP-ENTRY-COUNT
+081700            OR WS-CHKP-ENTRY-FOUND
+081800*
+081900      IF NOT WS-CHKP-ENTRY-FOUND
+082000         SET WS-PREREQS-NOT-MET  TO TRUE
+082100      ELSE
+082200         IF WS-CHKP-TBL-STEPS (WS-CHKP-IDX) NOT = 'CCC'
+082210            OR WS-CHKP-TBL-RUN-DATE (WS-CHKP-IDX)
+082220               NOT = CURRENT-DATE
+082300            SET WS-PREREQS-NOT-MET  TO TRUE
+082400         END-IF
+082500      END-IF
+082600      .
+082700 2075-CHECK-ONE-PREREQ-EXIT.
+082800      EXIT.
+082900*
+083000*****************************************************
+083100* 2076-SEARCH-PREREQ-CHKP - TEST ONE CHECKPOINT TABLE  *
+083200* ROW FOR A MATCH ON THE CURRENT PREREQUISITE JOB-ID   *
+083300* DURING THE LINEAR SEARCH ABOVE.                      *
+083400*****************************************************
+083500 2076-SEARCH-PREREQ-CHKP.
+083600*
+083700      IF WS-CHKP-TBL-JOB-ID (WS-PREREQ-CHKP-SRCH-IDX) =
+083800            WS-JOBP-TBL-PREREQ-LIST (WS-JOBP-IDX WS-PREREQ-IDX)
+083900         SET WS-CHKP-ENTRY-FOUND TO TRUE
+084000         MOVE WS-PREREQ-CHKP-SRCH-IDX   TO WS-CHKP-IDX
+084100      END-IF
+084200      .
+084300 2076-SEARCH-PREREQ-CHKP-EXIT.
+084400      EXIT.
+084500*
+084600*****************************************************
+084700* 2080-CHECK-SCHED-WINDOW - FOR THE JOB PROFILE        *
+084800* MATCHED BY 2060-LOOKUP-JOB-PROFILE, CONFIRM THE       *
+084900* CURRENT TIME OF DAY FALLS WITHIN THE PROFILE'S        *
+085000* SCHEDULED WINDOW (WS-JOBP-TBL-SCHED-START THRU        *
+085100* WS-JOBP-TBL-SCHED-END, BOTH INCLUSIVE). WHEN THE      *
+085110* START IS AFTER THE END THE WINDOW RUNS OVERNIGHT, SO  *
+085120* ONLY THE GAP BETWEEN END AND START IS OUT OF WINDOW.  *
+085200*****************************************************
+085300 2080-CHECK-SCHED-WINDOW.
+085400*
+085500      COMPUTE WS-CURRENT-HHMM =
+085600            (CURRENT-TIME-HH * 100) + CURRENT-TIME-MM
+085700*
+085710      IF WS-JOBP-TBL-SCHED-START (WS-JOBP-IDX) >
+085720            WS-JOBP-TBL-SCHED-END (WS-JOBP-IDX)
+085730         IF WS-CURRENT-HHMM <
+085740               WS-JOBP-TBL-SCHED-START (WS-JOBP-IDX)
+085750            AND WS-CURRENT-HHMM >
+085760               WS-JOBP-TBL-SCHED-END (WS-JOBP-IDX)
+085770            SET WS-SCHED-OUT-OF-WINDOW TO TRUE
+085780         END-IF
+085790      ELSE
+085800         IF WS-CURRENT-HHMM <
+085810               WS-JOBP-TBL-SCHED-START (WS-JOBP-IDX)
+085820            OR WS-CURRENT-HHMM >
+085830               WS-JOBP-TBL-SCHED-END (WS-JOBP-IDX)
+085840            SET WS-SCHED-OUT-OF-WINDOW TO TRUE
+085850         END-IF
+086100      END-IF
+086200      .
+086300 2080-CHECK-SCHED-WINDOW-EXIT.
+086400      EXIT.
+086500*
+086600*****************************************************
+086700* 2250-FIND-OR-ADD-CHKP-ENTRY - LOCATE WS-JOB-ID IN   *
+086800* WS-CHECKPOINT-TABLE, SETTING WS-CHKP-IDX. WHEN NOT  *
+086900* FOUND, A NEW ALL-PENDING ENTRY IS ADDED.            *
+087000*****************************************************
+087100 2250-FIND-OR-ADD-CHKP-ENTRY.
+087200*
+087300      MOVE 'N'                TO WS-CHKP-FOUND-SWITCH
+087400      MOVE 0                  TO WS-SRCH-IDX
+087410      MOVE 0                  TO WS-CHKP-IDX
+087500*
+087600      PERFORM 2260-SEARCH-CHKP-ENTRY
+087700         THRU 2260-SEARCH-CHKP-ENTRY-EXIT
+087800         VARYING WS-SRCH-IDX FROM 1 BY 1
+087900         UNTIL WS-SRCH-IDX > WS-CHKP-ENTRY-COUNT
+088000            OR WS-CHKP-ENTRY-FOUND
+088100*
+088200      IF NOT WS-CHKP-ENTRY-FOUND
+088210         IF WS-CHKP-ENTRY-COUNT >= 200
+088220            DISPLAY ' *** CHECKPOINT TABLE FULL (200 ENTRIES) - '
+088230               'JOB-ID ' WS-JOB-ID ' NOT ADDED ***'
+088240         ELSE
+088300            ADD 1                TO WS-CHKP-ENTRY-COUNT
+088400            MOVE WS-CHKP-ENTRY-COUNT     TO WS-CHKP-IDX
+088500            MOVE WS-JOB-ID
+088600               TO WS-CHKP-TBL-JOB-ID (WS-CHKP-IDX)
+088700            MOVE 'PPP'
+088800               TO WS-CHKP-TBL-STEPS (WS-CHKP-IDX)
+088810         END-IF
+088900      END-IF
+089000      .
+089100 2250-FIND-OR-ADD-CHKP-ENTRY-EXIT.
+089200      EXIT.
+089300*
+089400*****************************************************
+089500* 2200-CLASSIFY-SEVERITY - MAP THE FINAL             *
+089600* WS-RETURN-CODE INTO A NAMED SEVERITY BAND          *
+089700* (MIRRORING MAINFRAME S0/S4/S8/S12 ABEND TIERS) AND *
+089800* DISPLAY THE MATCHING MESSAGE.                      *
+089900*****************************************************
+090000 2200-CLASSIFY-SEVERITY.
+090100*
+090200      EVALUATE TRUE
+090300         WHEN WS-PARM-INVALID
+090400            DISPLAY ' SEVERITY S12 - SEVERE: BAD PARM INPUT'
+090500         WHEN WS-PREREQS-NOT-MET
+090600            DISPLAY ' SEVERITY S12 - SEVERE: PREREQUISITE NOT MET'
+090700         WHEN WS-SCHED-OUT-OF-WINDOW
+090800            DISPLAY ' SEVERITY S12 - SEVERE: OUTSIDE SCHEDULED'
+090900               ' WINDOW'
+091000         WHEN WS-DATE-BLACKED-OUT
+091100            DISPLAY ' SEVERITY S12 - SEVERE: CALENDAR BLACKOUT'
+091200         WHEN WS-SEV-SEVERE
+091300            DISPLAY ' SEVERITY S12 - SEVERE ERROR'
+091400         WHEN WS-SEV-ERROR
+091500            DISPLAY ' SEVERITY S8  - ERROR'
+091600         WHEN WS-SEV-WARNING
+091700            DISPLAY ' SEVERITY S4  - WARNING'
+091800         WHEN WS-SEV-NORMAL
+091900            DISPLAY ' SEVERITY S0  - NORMAL COMPLETION'
+092000         WHEN OTHER
+092100            DISPLAY ' SEVERITY UNKNOWN - RC OUT OF RANGE'
+092200      END-EVALUATE
+092300      .
+092400 2200-CLASSIFY-SEVERITY-EXIT.
+092500      EXIT.
+092600*
+092700*****************************************************
+092800* 2260-SEARCH-CHKP-ENTRY - TEST ONE TABLE ROW FOR A   *
+092900* JOB-ID MATCH DURING THE LINEAR SEARCH ABOVE.        *
+093000*****************************************************
+093100 2260-SEARCH-CHKP-ENTRY.
+093200*
+093300      IF WS-CHKP-TBL-JOB-ID (WS-SRCH-IDX) = WS-JOB-ID
+093400         SET WS-CHKP-ENTRY-FOUND TO TRUE
+093500         MOVE WS-SRCH-IDX        TO WS-CHKP-IDX
+093600      END-IF
+093700      .
+093800 2260-SEARCH-CHKP-ENTRY-EXIT.
+093900      EXIT.
+094000*
+094100*****************************************************
+094200* 2400-PROCESS-STEP - SIMULATE ONE STEP OF A MULTI-   *
+094300* STEP JOB.  A STEP IS SKIPPED WHEN IT IS BELOW THE   *
+094400* REQUESTED RESTART STEP OR IS ALREADY MARKED         *
+094500* COMPLETE IN THE CHECKPOINT TABLE - OTHERWISE IT IS  *
+094600* "RUN" AND MARKED COMPLETE.                          *
+094700*****************************************************
+094800 2400-PROCESS-STEP.
+094900*
+095000      IF WS-RESTART-STEP > 0
+095100         AND WS-STEP-NUM < WS-RESTART-STEP
+095200         DISPLAY ' STEP ' WS-STEP-NUM
+095300            ' SKIPPED - BEFORE RESTART STEP ' WS-RESTART-STEP
+095400         GO TO 2400-PROCESS-STEP-EXIT
+095500      END-IF
+095600*
+095700      IF WS-CHKP-TBL-STEP-DONE (WS-CHKP-IDX WS-STEP-NUM)
+095710         AND WS-CHKP-TBL-RUN-DATE (WS-CHKP-IDX) = CURRENT-DATE
+095800         DISPLAY ' STEP ' WS-STEP-NUM
+095900            ' SKIPPED - ALREADY CHECKPOINTED COMPLETE'
+096000         GO TO 2400-PROCESS-STEP-EXIT
+096100      END-IF
+096200*
+096300      DISPLAY ' STEP ' WS-STEP-NUM ' OF JOB ' WS-JOB-ID
+096400         ' EXECUTING'
+096500      MOVE 'C'
+096600         TO WS-CHKP-TBL-STEP-STAT (WS-CHKP-IDX WS-STEP-NUM)
+096610      MOVE CURRENT-DATE
+096620         TO WS-CHKP-TBL-RUN-DATE (WS-CHKP-IDX)
+096700      .
+096800 2400-PROCESS-STEP-EXIT.
+096900      EXIT.
+097000*
+097100*****************************************************
+097200* 2900-CALCULATE-ELAPSED-TIME - REDUCE START AND END *
+097300* TIME-OF-DAY TO TOTAL SECONDS AND SUBTRACT, SO A    *
+097400* JOB THAT RUNS PAST MIDNIGHT STILL YIELDS A         *
+097500* POSITIVE ELAPSED-TIME VALUE.                       *
+097600*****************************************************
+097700 2900-CALCULATE-ELAPSED-TIME.
+097800*
+097900      COMPUTE WS-START-TOTAL-SECS =
+098000          (CURRENT-TIME-HH * 3600)
+098100        + (CURRENT-TIME-MM * 60)
+098200        +  CURRENT-TIME-SS
+098300      COMPUTE WS-END-TOTAL-SECS =
+098400          (WS-END-TIME-HH * 3600)
+098500        + (WS-END-TIME-MM * 60)
+098600        +  WS-END-TIME-SS
+098700      IF WS-END-TOTAL-SECS < WS-START-TOTAL-SECS
+098800         COMPUTE WS-ELAPSED-SECONDS =
+098900             WS-END-TOTAL-SECS + 86400 - WS-START-TOTAL-SECS
+099000      ELSE
+099100         COMPUTE WS-ELAPSED-SECONDS =
+099200             WS-END-TOTAL-SECS - WS-START-TOTAL-SECS
+099300      END-IF
+099400      .
+099500 2900-CALCULATE-ELAPSED-TIME-EXIT.
+099600      EXIT.
+099700*
+099800*****************************************************
+099900* 5000-WRITE-HISTORY-RECORD - APPEND ONE RUN-HISTORY *
+100000* RECORD (HISTREC) FOR THE ENTRY JUST PROCESSED.     *
+100100*****************************************************
+100200 5000-WRITE-HISTORY-RECORD.
+100300*
+100400      MOVE SPACES                TO HIST-RECORD
+100500      MOVE WS-PROGRAM            TO HIST-PROGRAM-NAME
+100600      MOVE WS-JOB-ID             TO HIST-JOB-ID
+100700      MOVE CURRENT-DATE          TO HIST-RUN-DATE
+100800      MOVE CURRENT-TIME          TO HIST-RUN-TIME
+100900      MOVE WS-PARM-VALUE         TO HIST-PARM-VALUE
+101000      MOVE WS-RETURN-CODE        TO HIST-RETURN-CODE
+101100      MOVE WS-END-TIME           TO HIST-END-TIME
+101200      MOVE WS-ELAPSED-SECONDS    TO HIST-ELAPSED-SECONDS
+101300*
+101400      WRITE HIST-RECORD
+101500      IF NOT WS-HIST-STATUS-OK
+101600         DISPLAY ' WARNING - HISTFILE WRITE FAILED, STATUS: '
+101700            WS-HIST-STATUS
+101800      END-IF
+101900      .
+102000 5000-WRITE-HISTORY-RECORD-EXIT.
+102100      EXIT.
+102200*
+102300*****************************************************
+102400* 6000-WRITE-REPORT-RECORD - APPEND ONE FORMATTED   *
+102500* SUMMARY LINE (RPTREC) FOR THE ENTRY JUST          *
+102600* PROCESSED, FOR THE DAILY OPS SIGN-OFF REPORT.     *
+102700*****************************************************
+102800 6000-WRITE-REPORT-RECORD.
+102900*
+103000      MOVE SPACES                TO RPT-RECORD
+103100      MOVE 'JOB: '                TO RPT-LABEL-JOB
+103200      MOVE WS-JOB-ID              TO RPT-JOB-NAME
+103300      MOVE '  START: '            TO RPT-LABEL-START
+103400      MOVE CURRENT-DATE           TO RPT-START-DATE
+103500      MOVE CURRENT-TIME           TO RPT-START-TIME
+103600      MOVE '  END: '              TO RPT-LABEL-END
+103700      MOVE WS-END-DATE            TO RPT-END-DATE
+103800      MOVE WS-END-TIME            TO RPT-END-TIME
+103900      MOVE '  PARM: '             TO RPT-LABEL-PARM
+104000      MOVE WS-PARM-VALUE          TO RPT-PARM-VALUE
+104100      MOVE '  RC: '               TO RPT-LABEL-RC
+104200      MOVE WS-RETURN-CODE         TO RPT-RETURN-CODE
+104300*
+104400      WRITE RPT-RECORD
+104500      IF NOT WS-RPT-STATUS-OK
+104600         DISPLAY ' WARNING - RPTFILE WRITE FAILED, STATUS: '
+104700            WS-RPT-STATUS
+104800      END-IF
+104900      .
+105000 6000-WRITE-REPORT-RECORD-EXIT.
+105100      EXIT.
+105200*****************************************************
+105300* 7000-WRITE-COMPLETION-EVENT - WRITE ONE JOB-       *
+105400* COMPLETION EVENT RECORD (EVNTREC) TO EVNTFILE AT   *
+105500* THE END OF THE RUN, CARRYING THE END TIMESTAMP AND *
+105600* RETURN CODE OF THE WORST ENTRY PROCESSED, FOR THE  *
+105700* SCHEDULER BRIDGE TO TRIGGER DEPENDENT JOBS FROM.   *
+105800*****************************************************
+105900 7000-WRITE-COMPLETION-EVENT.
+106000*
+106100      MOVE SPACES                TO EVNT-RECORD
+106200      MOVE WS-PROGRAM            TO EVNT-PROGRAM-NAME
+106300      MOVE WS-WORST-END-DATE     TO EVNT-END-DATE
+106400      MOVE WS-WORST-END-TIME     TO EVNT-END-TIME
+106500      MOVE WS-WORST-RETURN-CODE  TO EVNT-RETURN-CODE
+106600*
+106700      EVALUATE TRUE
+106800         WHEN WS-WORST-SEV-SEVERE
+106900            SET EVNT-STATUS-SEVERE  TO TRUE
+107000         WHEN WS-WORST-SEV-ERROR
+107100            SET EVNT-STATUS-ERROR  TO TRUE
+107200         WHEN WS-WORST-SEV-WARNING
+107300            SET EVNT-STATUS-WARNING TO TRUE
+107400         WHEN OTHER
+107500            SET EVNT-STATUS-NORMAL  TO TRUE
+107600      END-EVALUATE
+107700*
+107800      OPEN OUTPUT EVNT-FILE
+107900      IF WS-EVNT-STATUS-OK
+108000         WRITE EVNT-RECORD
+108100         IF NOT WS-EVNT-STATUS-OK
+108200            DISPLAY ' WARNING - EVNTFILE WRITE FAILED, STATUS: '
+108300               WS-EVNT-STATUS
+108400         END-IF
+108500         CLOSE EVNT-FILE
+108600      ELSE
+108700         DISPLAY ' WARNING - EVNTFILE OPEN FAILED, STATUS: '
+108800            WS-EVNT-STATUS
+108900      END-IF
+109000      .
+109100 7000-WRITE-COMPLETION-EVENT-EXIT.
+109200      EXIT.
+109300*
+109400*****************************************************
+109500* 9000-TERMINATE - CLOSE FILES OPENED BY THIS RUN.  *
+109600*****************************************************
+109700 9000-TERMINATE.
+109800*
+109900      IF WS-CTL-FILE-PRESENT
+110000         CLOSE CTL-FILE
+110100      END-IF
+110200*
+110300      CLOSE HIST-FILE
+110400*
+110500      CLOSE RPT-FILE
+110600*
+110700      PERFORM 9100-SAVE-CHECKPOINTS
+110800         THRU 9100-SAVE-CHECKPOINTS-EXIT
+110900*
+111000      PERFORM 7000-WRITE-COMPLETION-EVENT
+111100         THRU 7000-WRITE-COMPLETION-EVENT-EXIT
+111200*
+111300      DISPLAY ' TOTAL ENTRIES PROCESSED: ' WS-ENTRY-COUNT
+111400      .
+111500 9000-TERMINATE-EXIT.
+111600      EXIT.
+111700*
+111800*****************************************************
+111900* 9100-SAVE-CHECKPOINTS - REWRITE CHKPFILE FROM      *
+112000* WS-CHECKPOINT-TABLE SO A SUBSEQUENT RESTART SEES   *
+112100* THE STEPS THIS RUN COMPLETED.                      *
+112200*****************************************************
+112300 9100-SAVE-CHECKPOINTS.
+112400*
+112500      OPEN OUTPUT CHKP-FILE
+112510      IF NOT WS-CHKP-STATUS-OK
+112520         DISPLAY ' WARNING - CHKPFILE COULD NOT BE OPENED, '
+112530            'STATUS: ' WS-CHKP-STATUS
+112540      ELSE
+112600         MOVE 0                  TO WS-CHKP-IDX
+112700*
+112800         PERFORM 9110-SAVE-CHKP-ENTRY
+112900            THRU 9110-SAVE-CHKP-ENTRY-EXIT
+113000            VARYING WS-CHKP-IDX FROM 1 BY 1
+113100            UNTIL WS-CHKP-IDX > WS-CHKP-ENTRY-COUNT
+113200*
+113300         CLOSE CHKP-FILE
+113310      END-IF
+113400      .
+113500 9100-SAVE-CHECKPOINTS-EXIT.
+113600      EXIT.
+113700*
+113800*****************************************************
+113900* 9110-SAVE-CHKP-ENTRY - WRITE THE WS-STEPS-MAX       *
+114000* CHECKPOINT RECORDS FOR ONE TABLE ROW.               *
+114100*****************************************************
+114200 9110-SAVE-CHKP-ENTRY.
+114300*
+114400      MOVE 0                  TO WS-STEP-NUM
+114500      PERFORM 9120-SAVE-CHKP-STEP
+114600         THRU 9120-SAVE-CHKP-STEP-EXIT
+114700         VARYING WS-STEP-NUM FROM 1 BY 1
+114800         UNTIL WS-STEP-NUM > WS-STEPS-MAX
+114900      .
+115000 9110-SAVE-CHKP-ENTRY-EXIT.
+115100      EXIT.
+115200*
+115300*****************************************************
+115400* 9120-SAVE-CHKP-STEP - WRITE ONE CHECKPOINT RECORD. *
+115500*****************************************************
+115600 9120-SAVE-CHKP-STEP.
+115700*
+115800      MOVE SPACES                            TO CHKP-RECORD
+115900      MOVE WS-CHKP-TBL-JOB-ID (WS-CHKP-IDX)  TO CHKP-JOB-ID
+116000      MOVE WS-STEP-NUM                       TO CHKP-STEP-NUMBER
+116100      MOVE WS-CHKP-TBL-STEP-STAT (WS-CHKP-IDX WS-STEP-NUM)
+116200         TO CHKP-STEP-STATUS
+116210      MOVE WS-CHKP-TBL-RUN-DATE (WS-CHKP-IDX)
+116220         TO CHKP-RUN-DATE
+116300      WRITE CHKP-RECORD
+116400      IF NOT WS-CHKP-STATUS-OK
+116500         DISPLAY ' WARNING - CHKPFILE WRITE FAILED, STATUS: '
+116600            WS-CHKP-STATUS
+116700      END-IF
+116800      .
+116900 9120-SAVE-CHKP-STEP-EXIT.
+117000      EXIT.
+117100*
